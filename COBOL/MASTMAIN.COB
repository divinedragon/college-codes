@@ -0,0 +1,116 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ItemMasterMaint.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MastFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS MItemCode
+            FILE STATUS IS MastStatus.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD MastFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Master.dat".
+        01  MastRec.
+            05  MItemCode      PIC X(4).
+            05  MItemName      PIC X(10).
+            05  MReorderLevel  PIC 9(4).
+            05  MCostCenter    PIC X(4).
+
+        WORKING-STORAGE SECTION.
+        01  MastStatus     PIC XX VALUE "00".
+        01  ActionCode     PIC A VALUE SPACES.
+        01  TargetCode     PIC X(4).
+        01  NewName        PIC X(10).
+        01  NewReorder     PIC 9(4).
+        01  NewCostCtr     PIC X(4).
+        01  DupFlag        PIC A VALUE "N".
+        01  FoundFlag      PIC A VALUE "N".
+        01  EOF            PIC A VALUE "N".
+        01  MoreFlag       PIC A VALUE "Y".
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            PERFORM OpenMastPara.
+            PERFORM InputPara UNTIL MoreFlag NOT = "Y".
+            CLOSE MastFile.
+            STOP RUN.
+        OpenMastPara.
+            OPEN I-O MastFile.
+            IF MastStatus = "35"
+                OPEN OUTPUT MastFile
+                CLOSE MastFile
+                OPEN I-O MastFile.
+        InputPara.
+            DISPLAY (5, 10) "Action - Add/Change/Delete (A/C/D) :- ".
+            ACCEPT ActionCode.
+            DISPLAY (6, 10) "Enter Item Code :- ".
+            ACCEPT TargetCode.
+            MOVE TargetCode TO MItemCode.
+            IF ActionCode = "A"
+                PERFORM AddPara
+            ELSE IF ActionCode = "C"
+                PERFORM ChangePara
+            ELSE IF ActionCode = "D"
+                PERFORM DeletePara
+            ELSE
+                DISPLAY (11, 10) "Invalid Action.".
+            DISPLAY (14, 10) "Another Item (Y/N) :- ".
+            ACCEPT MoreFlag.
+        AddPara.
+            READ MastFile
+                INVALID KEY MOVE "N" TO DupFlag
+                NOT INVALID KEY MOVE "Y" TO DupFlag.
+            IF DupFlag = "Y"
+                DISPLAY (11, 10) "Item Code Already Exists."
+            ELSE
+                DISPLAY (7, 10) "Enter Item Name :- "
+                ACCEPT NewName
+                DISPLAY (8, 10) "Enter Reorder Level :- "
+                ACCEPT NewReorder
+                DISPLAY (9, 10) "Enter Cost Center :- "
+                ACCEPT NewCostCtr
+                MOVE NewName TO MItemName
+                MOVE NewReorder TO MReorderLevel
+                MOVE NewCostCtr TO MCostCenter
+                WRITE MastRec
+                    INVALID KEY
+                        DISPLAY (11, 10) "Item Code Already Exists.".
+        ChangePara.
+            READ MastFile
+                INVALID KEY MOVE "N" TO FoundFlag
+                NOT INVALID KEY MOVE "Y" TO FoundFlag.
+            IF FoundFlag = "N"
+                DISPLAY (11, 10) "Item Code Not Found."
+            ELSE
+                DISPLAY (7, 10) "Enter New Item Name :- "
+                ACCEPT NewName
+                DISPLAY (8, 10) "Enter New Reorder Level :- "
+                ACCEPT NewReorder
+                DISPLAY (9, 10) "Enter New Cost Center :- "
+                ACCEPT NewCostCtr
+                MOVE NewName TO MItemName
+                MOVE NewReorder TO MReorderLevel
+                MOVE NewCostCtr TO MCostCenter
+                REWRITE MastRec
+                    INVALID KEY
+                        DISPLAY (11, 10) "Item Code Not Found.".
+        DeletePara.
+            READ MastFile
+                INVALID KEY MOVE "N" TO FoundFlag
+                NOT INVALID KEY MOVE "Y" TO FoundFlag.
+            IF FoundFlag = "N"
+                DISPLAY (11, 10) "Item Code Not Found."
+            ELSE
+                DELETE MastFile
+                    INVALID KEY
+                        DISPLAY (11, 10) "Item Code Not Found.".
