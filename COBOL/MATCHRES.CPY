@@ -0,0 +1,10 @@
+      *================================================================
+      *  MATCHRES.CPY -- match-result record, shared by MATCHRES.COB
+      *  (entry) and POINTS.COB (points-table report). One row per
+      *  match played, append-only, like PriceHist.dat/StockLedger.dat.
+      *================================================================
+       01  MatchResultRec.
+           05  MrMatchId           PIC 999.
+           05  MrTeam1             PIC X(4).
+           05  MrTeam2             PIC X(4).
+           05  MrWinner            PIC X(4).
