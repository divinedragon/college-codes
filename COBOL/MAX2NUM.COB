@@ -16,10 +16,20 @@
            PERFORM OutputPara.
            STOP RUN.
         InputPara.
+           PERFORM Num1Para.
+           PERFORM Num2Para.
+        Num1Para.
            DISPLAY (5, 10) "Enter First Number :- ".
            ACCEPT No1.
+           IF No1 = 0
+              DISPLAY (10, 15) "Invalid Data Entry. Re-Enter."
+              PERFORM Num1Para.
+        Num2Para.
            DISPLAY (6, 10) "Enter Second Number :- ".
            ACCEPT No2.
+           IF No2 = 0
+              DISPLAY (10, 15) "Invalid Data Entry. Re-Enter."
+              PERFORM Num2Para.
         OutputPara.
            IF No1 > No2
               DISPLAY (10, 15) No1, " is Greater Than ", No2
