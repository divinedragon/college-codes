@@ -11,7 +11,7 @@
         01  No1  PIC 9(4).
         01  No2  PIC 9(4).
         01  No3  PIC 9(4).
-        01  Sum  PIC 9(5).
+        01  SumTotal  PIC 9(5).
         PROCEDURE DIVISION.
         ControlPara.
            PERFORM AcceptInputPara.
@@ -19,13 +19,28 @@
            PERFORM DisplayOutputPara.
            STOP RUN.
         AcceptInputPara.
+           PERFORM Num1Para.
+           PERFORM Num2Para.
+           PERFORM Num3Para.
+        Num1Para.
            DISPLAY (5, 10) "Enter First Number :- ".
            ACCEPT No1.
+           IF No1 = 0
+              DISPLAY (10, 15) "Invalid Data Entry. Re-Enter."
+              PERFORM Num1Para.
+        Num2Para.
            DISPLAY (6, 10) "Enter Second Number :- ".
            ACCEPT No2.
+           IF No2 = 0
+              DISPLAY (10, 15) "Invalid Data Entry. Re-Enter."
+              PERFORM Num2Para.
+        Num3Para.
            DISPLAY (7, 10) "Enter Third Number :- ".
            ACCEPT No3.
+           IF No3 = 0
+              DISPLAY (10, 15) "Invalid Data Entry. Re-Enter."
+              PERFORM Num3Para.
         ComputeSumPara.
-           COMPUTE Sum = No1 + No2 + No3.
+           COMPUTE SumTotal = No1 + No2 + No3.
         DisplayOutputPara.
-           DISPLAY (10, 15) "The Sum of the Three Numbers is ", Sum.
+           DISPLAY (10, 15) "The Sum of the Three Numbers is ", SumTotal.
