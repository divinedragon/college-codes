@@ -0,0 +1,134 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. Transcript.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT StudentExtFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS EPrnNo
+            FILE STATUS IS StudentExtStatus.
+            SELECT GradeExtFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TransRptFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD StudentExtFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "StudentExt.dat".
+        01  ExtRec.
+            05  EPrnNo         PIC 9(9).
+            05  EName          PIC A(30).
+            05  ECourse        PIC A(6).
+        FD GradeExtFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "GradeExt.dat".
+            COPY "TRANSCPT.CPY".
+        FD TransRptFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Transcpt.dat".
+        01  RecOut             PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  StudentEOF     PIC A VALUE "N".
+        01  StudentExtStatus PIC XX VALUE "00".
+        01  GradeEOF       PIC A VALUE "N".
+        01  GradePoint     PIC 9 VALUE 0.
+        01  PointTotal     PIC 9(5) VALUE 0.
+        01  SubjectCount   PIC 9(3) VALUE 0.
+        01  Gpa            PIC 9V99 VALUE 0.
+        01  Heading1.
+            05  F          PIC X(25) VALUE SPACES.
+            05  F          PIC X(25) VALUE "Semester Transcript".
+        01  LineRec        PIC X(80) VALUE ALL "-".
+        01  StudentHdrRec.
+            05  F          PIC X(3) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Prn No ".
+            05  HdrPrnOut  PIC 9(9).
+            05  F          PIC X(2) VALUE SPACES.
+            05  HdrNameOut PIC A(30).
+            05  F          PIC X(2) VALUE SPACES.
+            05  HdrCourseOut PIC A(6).
+        01  SubjectRec.
+            05  F          PIC X(5) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Subject ".
+            05  SubjOut    PIC X(4).
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(7) VALUE "Marks ".
+            05  MarkOut    PIC ZZ9.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Percent ".
+            05  PctOut     PIC ZZ9.99.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(7) VALUE "Grade ".
+            05  GradeOut   PIC A.
+        01  GpaRec.
+            05  F          PIC X(5) VALUE SPACES.
+            05  F          PIC X(14) VALUE "Semester GPA ".
+            05  GpaOut     PIC 9.99.
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            OPEN INPUT StudentExtFile OUTPUT TransRptFile.
+            WRITE RecOut FROM Heading1.
+            WRITE RecOut FROM LineRec.
+            PERFORM ReadStudentPara.
+            PERFORM StudentPara UNTIL StudentEOF = "Y".
+            CLOSE StudentExtFile TransRptFile.
+            STOP RUN.
+        ReadStudentPara.
+            READ StudentExtFile AT END MOVE "Y" TO StudentEOF.
+        StudentPara.
+            MOVE EPrnNo TO HdrPrnOut.
+            MOVE EName TO HdrNameOut.
+            MOVE ECourse TO HdrCourseOut.
+            WRITE RecOut FROM StudentHdrRec.
+            MOVE 0 TO PointTotal.
+            MOVE 0 TO SubjectCount.
+            PERFORM ScanSubjectsPara.
+            PERFORM ComputeGpaPara.
+            MOVE Gpa TO GpaOut.
+            WRITE RecOut FROM GpaRec.
+            WRITE RecOut FROM LineRec.
+            PERFORM ReadStudentPara.
+        ScanSubjectsPara.
+            OPEN INPUT GradeExtFile.
+            PERFORM ReadGradePara.
+            PERFORM MatchSubjectPara UNTIL GradeEOF = "Y".
+            CLOSE GradeExtFile.
+            MOVE "N" TO GradeEOF.
+        ReadGradePara.
+            READ GradeExtFile AT END MOVE "Y" TO GradeEOF.
+        MatchSubjectPara.
+            IF TrPrnNo = EPrnNo
+                MOVE TrSubjectCode TO SubjOut
+                MOVE TrTotalMark TO MarkOut
+                MOVE TrPercent TO PctOut
+                MOVE TrGrade TO GradeOut
+                WRITE RecOut FROM SubjectRec
+                PERFORM AddPointPara.
+            PERFORM ReadGradePara.
+        AddPointPara.
+            IF TrGrade = "A"
+                MOVE 9 TO GradePoint
+            ELSE IF TrGrade = "B"
+                MOVE 7 TO GradePoint
+            ELSE IF TrGrade = "C"
+                MOVE 5 TO GradePoint
+            ELSE
+                MOVE 0 TO GradePoint.
+            COMPUTE PointTotal = PointTotal + GradePoint.
+            COMPUTE SubjectCount = SubjectCount + 1.
+        ComputeGpaPara.
+            IF SubjectCount > 0
+                COMPUTE Gpa = PointTotal / SubjectCount
+            ELSE
+                MOVE 0 TO Gpa.
