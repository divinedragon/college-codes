@@ -9,39 +9,160 @@
         ENVIRONMENT DIVISION.
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
-            SELECT FileIn ASSIGN TO DISK
-            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT EmpMastFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EmpNoIn
+            FILE STATUS IS EmpMastStatus.
             SELECT FileOut ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT PaySlipFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT YtdFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS YEmpNo
+            FILE STATUS IS YtdStatus.
+            SELECT SalChgFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS SalChgStatus.
+            SELECT PayHistFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS PayHistStatus.
+            SELECT ChkPtFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ChkPtStatus.
+            SELECT RunLogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS RunLogStatus.
+            SELECT AuditFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS AuditStatus.
+            SELECT CompParamFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CompParamStatus.
+            SELECT LeaveAttFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS LaEmpNo
+            FILE STATUS IS LeaveAttStatus.
 
         DATA DIVISION.
         FILE SECTION.
-        FD FileIn
+        FD EmpMastFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "EMPMAST.DAT".
+            COPY "EMPMAST.CPY".
+        FD YtdFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "YTDMAST.DAT".
+            COPY "YTDMAST.CPY".
+        FD SalChgFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "SalChg.dat".
+            COPY "SALCHG.CPY" REPLACING EmpNoIn BY SCEmpNo
+                                         NewBasic BY SCNewBasic.
+        FD PayHistFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PayHist.dat".
+        01  PayHistRec.
+            05  PHRunDate      PIC 9(8).
+            05  F              PIC X(1) VALUE SPACES.
+            05  PHGTotSal      PIC 9(9)V99.
+        FD ChkPtFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PayChkPt.dat".
+        01  CkpRec.
+            05  CkpEmpNo       PIC 9(4).
+            05  F              PIC X(1).
+            05  CkpGBasic      PIC 9(7)V99.
+            05  F              PIC X(1).
+            05  CkpGDA         PIC 9(6)V99.
+            05  F              PIC X(1).
+            05  CkpGHRA        PIC 9(6)V99.
+            05  F              PIC X(1).
+            05  CkpGTotSal     PIC 9(9)V99.
+            05  F              PIC X(1).
+            05  CkpGPFDed      PIC 9(7)V99.
+            05  F              PIC X(1).
+            05  CkpGTDS        PIC 9(7)V99.
+            05  F              PIC X(1).
+            05  CkpGNetSal     PIC 9(9)V99.
+            05  F              PIC X(1).
+            05  CkpGHashTot    PIC 9(9).
+            05  F              PIC X(1).
+            05  CkpSrNoIn      PIC 9(4).
+        FD RunLogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "RunLog.dat".
+            COPY "RUNLOG.CPY".
+        FD AuditFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Audit.dat".
+            COPY "AUDIT.CPY".
+        FD CompParamFile
             LABEL RECORDS ARE STANDARD
-            VALUE OF FILE-ID IS "payin.dat".
-        01  RecIn.
-            05  EmpNoIn    PIC 9(4).
-            05  NameIn     PIC A(15).
-            05  BasicIn    PIC 9(5)V99.
+            VALUE OF FILE-ID IS "CompParam.dat".
+            COPY "PARAM.CPY".
+        FD LeaveAttFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "LeaveAtt.dat".
+            COPY "LEAVEATT.CPY".
         FD FileOut
             LABEL RECORDS ARE STANDARD
             VALUE OF FILE-ID IS "PayRep.dat".
-        01  RecOut         PIC X(80).
+        01  RecOut         PIC X(105).
+        FD PaySlipFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PaySlip.dat".
+        01  PaySlipRec.
+            05  PSEmpNo    PIC 9(4).
+            05  PSName     PIC A(20).
+            05  PSBasic    PIC 9(6)V99.
+            05  PSDA       PIC 9(6)V99.
+            05  PSHRA      PIC 9(6)V99.
+            05  PSTotSal   PIC 9(6)V99.
+            05  PSPFDed    PIC 9(6)V99.
+            05  PSTDS      PIC 9(6)V99.
+            05  PSNetSal   PIC 9(6)V99.
 
         WORKING-STORAGE SECTION.
         01  Counter        PIC 9 VALUE 0.
         01  DA             PIC 9(4)V99.
         01  HRA            PIC 9(4)V99.
         01  TotSal         PIC 9(6)V99.
+        01  PFDed             PIC 9(4)V99.
+        01  TDS            PIC 9(4)V99.
+        01  NetSal         PIC 9(6)V99.
         01  GBasic         PIC 9(7)V99 VALUE 0.
         01  GDA            PIC 9(6)V99 VALUE 0.
         01  GHRA           PIC 9(6)V99 VALUE 0.
         01  GTotSal        PIC 9(9)V99 VALUE 0.
-        01  SrNoIn         PIC 9 VALUE 0.
+        01  GPFDed            PIC 9(7)V99 VALUE 0.
+        01  GTDS           PIC 9(7)V99 VALUE 0.
+        01  GNetSal        PIC 9(9)V99 VALUE 0.
+        01  GHashTot       PIC 9(9) VALUE 0.
+        01  SrNoIn         PIC 9(4) VALUE 0.
         01  EOF            PIC A VALUE "N".
+        01  EmpMastStatus  PIC XX VALUE "00".
+        01  YtdStatus      PIC XX VALUE "00".
+        01  SalChgStatus   PIC XX VALUE "00".
+        01  SalChgEOF      PIC A VALUE "N".
+        01  PayHistStatus  PIC XX VALUE "00".
+        01  RunDate8       PIC 9(8).
+        01  ChkPtStatus    PIC XX VALUE "00".
+        01  HaveChkPt      PIC A VALUE "N".
+        01  ResumeFlag     PIC A VALUE "N".
+        01  RunLogStatus   PIC XX VALUE "00".
+        01  AuditStatus    PIC XX VALUE "00".
+        01  OldBasicOut    PIC Z(4)9.99.
+        01  NewBasicOut    PIC Z(4)9.99.
+        01  CompParamStatus PIC XX VALUE "00".
+        01  LeaveAttStatus PIC XX VALUE "00".
+        01  ProratedBasic  PIC 9(7)V99 VALUE 0.
         01  Heading1.
             05  F          PIC X(33) VALUE SPACES.
-            05  F          PIC A(20) VALUE "XYZ BANK LTD.".
+            05  CompanyNameOut PIC A(20) VALUE "XYZ BANK LTD.".
         01  BlankRec       PIC X(80) VALUE SPACES.
         01  LineRec        PIC X(80) VALUE ALL "*".
         01  Heading2.
@@ -53,9 +174,12 @@
             05  F          PIC A(11)  VALUE "DA".
             05  F          PIC A(10)  VALUE "HRA".
             05  F          PIC A(11)  VALUE "Total".
+            05  F          PIC A(9)   VALUE "PF".
+            05  F          PIC A(9)   VALUE "TDS".
+            05  F          PIC A(10)  VALUE "Net Sal".
         01  DetailRec.
             05  F          PIC X(3) VALUE SPACES.
-            05  SrNoOut    PIC 9.
+            05  SrNoOut    PIC 9(4).
             05  F          PIC X(6) VALUE SPACES.
             05  EmpNoOut   PIC 9(4).
             05  F          PIC X(4) VALUE SPACES.
@@ -68,6 +192,12 @@
             05  HRAOut     PIC Z(4)9.99.
             05  F          PIC XXXX VALUE SPACES.
             05  TotSalOut  PIC Z(5).99.
+            05  F          PIC XXX VALUE SPACES.
+            05  PFOut      PIC Z(3)9.99.
+            05  F          PIC XXX VALUE SPACES.
+            05  TDSOut     PIC Z(3)9.99.
+            05  F          PIC XXX VALUE SPACES.
+            05  NetSalOut  PIC Z(5)9.99.
         01  SumRec.
             05  F          PIC X(34) VALUE SPACES.
             05  GBasicOut  PIC Z(6)9.99.
@@ -76,18 +206,180 @@
             05  F          PIC XX VALUE SPACES.
             05  GHRAOut    PIC Z(5)9.99.
             05  GTotSalOut PIC Z(8)9.99.
+            05  F          PIC XX VALUE SPACES.
+            05  GPFOut     PIC Z(6)9.99.
+            05  F          PIC XX VALUE SPACES.
+            05  GTDSOut    PIC Z(6)9.99.
+            05  F          PIC XX VALUE SPACES.
+            05  GNetSalOut PIC Z(8)9.99.
         01  TotRecRead.
             05  F          PIC X(25) VALUE SPACES.
             05  F          PIC X(30) VALUE "Total Records Read : ".
-            05  TotalRec   PIC Z9.
+            05  TotalRec   PIC Z(3)9.
+        01  ExpectedRec    PIC 9(4) VALUE 0.
+        01  BatchTotRec.
+            05  F          PIC X(25) VALUE SPACES.
+            05  F          PIC X(22) VALUE "Expected/Read/Hash : ".
+            05  ExpectedOut PIC ZZZ9.
+            05  F          PIC X(3) VALUE " / ".
+            05  ReadOut    PIC ZZZ9.
+            05  F          PIC X(3) VALUE " / ".
+            05  HashOut    PIC Z(9)9.
+            05  F          PIC X(2) VALUE SPACES.
+            05  MatchFlag  PIC A(12).
 
         PROCEDURE DIVISION.
         MainPara.
-            OPEN INPUT FileIn OUTPUT FileOut.
+            PERFORM ReadCompParamPara.
+            OPEN I-O EmpMastFile.
+            IF EmpMastStatus NOT = "00"
+                DISPLAY "EMPMAST.DAT Not Found. Run Aborted."
+                MOVE 8 TO RlReturnCode
+                PERFORM LogRunPara
+                MOVE RlReturnCode TO RETURN-CODE
+                GOBACK.
+            OPEN OUTPUT FileOut OUTPUT PaySlipFile.
+            PERFORM ApplySalChgPara.
+            PERFORM OpenYtdPara.
+            PERFORM OpenLeaveAttPara.
+            PERFORM CheckRestartPara.
+            IF ResumeFlag = "Y"
+                COMPUTE EmpNoIn = CkpEmpNo + 1
+            ELSE
+                MOVE 0 TO EmpNoIn.
+            START EmpMastFile KEY IS NOT LESS THAN EmpNoIn.
             DISPLAY (5, 10) "MAIN PARA RUNNED..".
+            DISPLAY (6, 10) "Enter Expected No. Of Employees :- ".
+            ACCEPT ExpectedRec.
             PERFORM ControlPara UNTIL EOF = "Y".
-            CLOSE FileIn FileOut.
-            STOP RUN.
+            CLOSE EmpMastFile FileOut PaySlipFile YtdFile LeaveAttFile.
+            PERFORM ClearChkPtPara.
+            PERFORM LogRunPara.
+            MOVE RlReturnCode TO RETURN-CODE.
+            GOBACK.
+        LogRunPara.
+            OPEN EXTEND RunLogFile.
+            IF RunLogStatus = "35"
+                OPEN OUTPUT RunLogFile.
+            MOVE "PAYROLL" TO RlProgram.
+            ACCEPT RlRunDate FROM DATE YYYYMMDD.
+            MOVE SrNoIn TO RlRecRead.
+            MOVE SrNoIn TO RlRecWrit.
+            IF RlReturnCode NOT = 8
+                IF MatchFlag = "MATCH"
+                    MOVE 0 TO RlReturnCode
+                ELSE
+                    MOVE 4 TO RlReturnCode.
+            WRITE RunLogRec.
+            CLOSE RunLogFile.
+        CheckRestartPara.
+            OPEN INPUT ChkPtFile.
+            IF ChkPtStatus = "00"
+                PERFORM ReadChkPtPara
+                CLOSE ChkPtFile
+                IF HaveChkPt = "Y"
+                    DISPLAY (3, 10) "Checkpoint Found. Resume (Y/N) :- "
+                    ACCEPT ResumeFlag
+                    IF ResumeFlag = "Y"
+                        MOVE CkpGBasic TO GBasic
+                        MOVE CkpGDA TO GDA
+                        MOVE CkpGHRA TO GHRA
+                        MOVE CkpGTotSal TO GTotSal
+                        MOVE CkpGPFDed TO GPFDed
+                        MOVE CkpGTDS TO GTDS
+                        MOVE CkpGNetSal TO GNetSal
+                        MOVE CkpGHashTot TO GHashTot
+                        MOVE CkpSrNoIn TO SrNoIn.
+        ReadChkPtPara.
+            READ ChkPtFile
+                AT END MOVE "N" TO HaveChkPt
+                NOT AT END MOVE "Y" TO HaveChkPt.
+        ClearChkPtPara.
+            OPEN OUTPUT ChkPtFile.
+            CLOSE ChkPtFile.
+        WriteChkPtPara.
+            OPEN OUTPUT ChkPtFile.
+            MOVE EmpNoIn TO CkpEmpNo.
+            MOVE GBasic TO CkpGBasic.
+            MOVE GDA TO CkpGDA.
+            MOVE GHRA TO CkpGHRA.
+            MOVE GTotSal TO CkpGTotSal.
+            MOVE GPFDed TO CkpGPFDed.
+            MOVE GTDS TO CkpGTDS.
+            MOVE GNetSal TO CkpGNetSal.
+            MOVE GHashTot TO CkpGHashTot.
+            MOVE SrNoIn TO CkpSrNoIn.
+            WRITE CkpRec.
+            CLOSE ChkPtFile.
+        PayHistPara.
+            ACCEPT RunDate8 FROM DATE YYYYMMDD.
+            OPEN EXTEND PayHistFile.
+            IF PayHistStatus = "35"
+                OPEN OUTPUT PayHistFile.
+            MOVE RunDate8 TO PHRunDate.
+            MOVE GTotSal TO PHGTotSal.
+            WRITE PayHistRec.
+            CLOSE PayHistFile.
+        ApplySalChgPara.
+            OPEN INPUT SalChgFile.
+            IF SalChgStatus = "00"
+                PERFORM ReadSalChgPara
+                PERFORM ApplyOneSalChgPara UNTIL SalChgEOF = "Y"
+                CLOSE SalChgFile
+                OPEN OUTPUT SalChgFile
+                CLOSE SalChgFile.
+        ReadSalChgPara.
+            READ SalChgFile AT END MOVE "Y" TO SalChgEOF.
+        ApplyOneSalChgPara.
+            MOVE SCEmpNo TO EmpNoIn.
+            READ EmpMastFile
+                INVALID KEY
+                    DISPLAY (10, 10) "SalChg For Unknown Emp No."
+                NOT INVALID KEY
+                    MOVE BasicIn TO OldBasicOut
+                    MOVE SCNewBasic TO BasicIn
+                    MOVE BasicIn TO NewBasicOut
+                    REWRITE EmpMastRec
+                    PERFORM LogAuditPara.
+            PERFORM ReadSalChgPara.
+        LogAuditPara.
+            OPEN EXTEND AuditFile.
+            IF AuditStatus = "35"
+                OPEN OUTPUT AuditFile.
+            MOVE "PAYROLL" TO AuProgram.
+            MOVE "EMPMAST.DAT" TO AuFileId.
+            MOVE EmpNoIn TO AuKey.
+            MOVE OldBasicOut TO AuBeforeImage.
+            MOVE NewBasicOut TO AuAfterImage.
+            ACCEPT AuTimestamp FROM DATE YYYYMMDD.
+            WRITE AuditRec.
+            CLOSE AuditFile.
+        ReadCompParamPara.
+            OPEN INPUT CompParamFile.
+            IF CompParamStatus = "00"
+                READ CompParamFile
+                MOVE CpCompanyName TO CompanyNameOut
+                CLOSE CompParamFile.
+        OpenYtdPara.
+            OPEN I-O YtdFile.
+            IF YtdStatus = "35"
+                OPEN OUTPUT YtdFile
+                CLOSE YtdFile
+                OPEN I-O YtdFile.
+        OpenLeaveAttPara.
+            OPEN INPUT LeaveAttFile.
+        ReadLeaveAttPara.
+            IF LeaveAttStatus NOT = "00"
+                MOVE 30 TO LaDaysWorked
+                MOVE 30 TO LaDaysInPeriod
+            ELSE
+                MOVE EmpNoIn TO LaEmpNo
+                READ LeaveAttFile
+                    INVALID KEY
+                        MOVE 30 TO LaDaysWorked
+                        MOVE 30 TO LaDaysInPeriod.
+            COMPUTE ProratedBasic ROUNDED =
+                BasicIn * LaDaysWorked / LaDaysInPeriod.
         ControlPara.
             WRITE RecOut FROM Heading1.
             WRITE RecOut FROM BlankRec.
@@ -95,36 +387,95 @@
             WRITE RecOut FROM Heading2.
             WRITE RecOut FROM LineRec.
             COMPUTE Counter = 1.
-            PERFORM CalculatePara UNTIl EOF = "Y" OR Counter > 3.
+            PERFORM CalculatePara UNTIl EOF = "Y".
             MOVE GBasic TO GBasicOut.
             MOVE GDA TO GDAOut.
             MOVE GHRA TO GHRAOut.
             MOVE GTotSal TO GTotSalOut.
+            MOVE GPFDed TO GPFOut.
+            MOVE GTDS TO GTDSOut.
+            MOVE GNetSal TO GNetSalOut.
             WRITE RecOut FROM LineRec.
             WRITE RecOut FROM SumRec.
             WRITE RecOut FROM LineRec.
             IF EOF = "Y"
                 MOVE SrNoIn TO TotalRec
-                WRITE RecOut FROM TotRecRead.
+                WRITE RecOut FROM TotRecRead
+                PERFORM BatchTotPara
+                PERFORM PayHistPara.
             WRITE RecOut FROM BlankRec.
             WRITE RecOut FROM BlankRec.
+        BatchTotPara.
+            MOVE ExpectedRec TO ExpectedOut.
+            MOVE SrNoIn TO ReadOut.
+            MOVE GHashTot TO HashOut.
+            IF SrNoIn = ExpectedRec
+                MOVE "MATCH" TO MatchFlag
+            ELSE
+                MOVE "** MISMATCH **" TO MatchFlag.
+            WRITE RecOut FROM BatchTotRec.
         CalculatePara.
-            READ FileIn AT END MOVE "Y" TO EOF.
+            READ EmpMastFile NEXT RECORD AT END MOVE "Y" TO EOF.
             IF NOT EOF = "Y"
-                COMPUTE DA = 0.25 * BasicIn
-                COMPUTE HRA = 0.1 * (BasicIn + DA)
-                COMPUTE TotSal = BasicIn + DA + HRA
-                COMPUTE GBasic = GBasic + BasicIn
+                PERFORM ReadLeaveAttPara
+                COMPUTE DA = 0.25 * ProratedBasic
+                COMPUTE HRA = 0.1 * (ProratedBasic + DA)
+                COMPUTE TotSal = ProratedBasic + DA + HRA
+                PERFORM DeductPara
+                COMPUTE NetSal = TotSal - PFDed - TDS
+                COMPUTE GBasic = GBasic + ProratedBasic
                 COMPUTE GDA = GDA + DA
                 COMPUTE GHRA = GHRA + HRA
                 COMPUTE GTotSal = GTotSal + TotSal
+                COMPUTE GPFDed = GPFDed + PFDed
+                COMPUTE GTDS = GTDS + TDS
+                COMPUTE GNetSal = GNetSal + NetSal
                 COMPUTE SrNoIn = SrNoIn + 1
                 COMPUTE Counter = Counter + 1
+                COMPUTE GHashTot = GHashTot + EmpNoIn
                 MOVE EmpNoIn TO EmpNoOut
                 MOVE NameIn TO NameOut
                 MOVE DA TO DAOut
                 MOVE HRA TO HRAOut
-                MOVE BasicIn TO BasicOut
+                MOVE ProratedBasic TO BasicOut
                 MOVE TotSal TO TotSalOut
+                MOVE PFDed TO PFOut
+                MOVE TDS TO TDSOut
+                MOVE NetSal TO NetSalOut
                 MOVE SrNoIn TO SrNoOut
-                WRITE RecOut FROM DetailRec.          
+                WRITE RecOut FROM DetailRec
+                PERFORM YtdPara
+                MOVE EmpNoIn TO PSEmpNo
+                MOVE NameIn TO PSName
+                MOVE ProratedBasic TO PSBasic
+                MOVE DA TO PSDA
+                MOVE HRA TO PSHRA
+                MOVE TotSal TO PSTotSal
+                MOVE PFDed TO PSPFDed
+                MOVE TDS TO PSTDS
+                MOVE NetSal TO PSNetSal
+                WRITE PaySlipRec
+                PERFORM WriteChkPtPara.
+        YtdPara.
+            MOVE EmpNoIn TO YEmpNo.
+            READ YtdFile
+                INVALID KEY
+                    MOVE 0 TO YtdBasic YtdDA YtdHRA YtdTotSal
+                    MOVE 0 TO YtdPFDed YtdTDS YtdNetSal.
+            ADD ProratedBasic TO YtdBasic.
+            ADD DA      TO YtdDA.
+            ADD HRA     TO YtdHRA.
+            ADD TotSal  TO YtdTotSal.
+            ADD PFDed   TO YtdPFDed.
+            ADD TDS     TO YtdTDS.
+            ADD NetSal  TO YtdNetSal.
+            REWRITE YtdRec
+                INVALID KEY WRITE YtdRec.
+        DeductPara.
+            COMPUTE PFDed = 0.12 * ProratedBasic.
+            IF TotSal NOT > 20000
+                COMPUTE TDS = 0
+            ELSE IF TotSal NOT > 50000
+                COMPUTE TDS = 0.1 * (TotSal - 20000)
+            ELSE
+                COMPUTE TDS = 3000 + 0.2 * (TotSal - 50000).
