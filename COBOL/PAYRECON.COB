@@ -0,0 +1,87 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PayReconcile.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FileIn ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT FileOut ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD FileIn
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PayHist.dat".
+        01  PayHistRec.
+            05  PHRunDate      PIC 9(8).
+            05  F              PIC X(1).
+            05  PHGTotSal      PIC 9(9)V99.
+        FD FileOut
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PayVarRep.dat".
+        01  RecOut             PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  EOF                PIC A VALUE "N".
+        01  PrevTotSal         PIC 9(9)V99 VALUE 0.
+        01  HavePrev           PIC A VALUE "N".
+        01  VarPct             PIC S9(3)V99.
+        01  ThresholdPct       PIC 9(3)V99 VALUE 10.00.
+        01  LineRec            PIC X(80) VALUE ALL "-".
+        01  Heading1.
+            05  F     PIC X(5) VALUE SPACES.
+            05  F     PIC A(30) VALUE "Payroll Run Variance Report".
+        01  RecHead.
+            05  F              PIC X(5) VALUE SPACES.
+            05  F              PIC A(12) VALUE "Run Date".
+            05  F              PIC A(15) VALUE "Gross Total".
+            05  F              PIC A(15) VALUE "Variance %".
+            05  F              PIC A(20) VALUE "Flag".
+        01  DetailRec.
+            05  F              PIC X(5) VALUE SPACES.
+            05  RunDateOut     PIC 9(8).
+            05  F              PIC X(4) VALUE SPACES.
+            05  TotSalOut      PIC Z(7)9.99.
+            05  F              PIC X(3) VALUE SPACES.
+            05  VarPctOut      PIC -Z(2)9.99.
+            05  F              PIC X(3) VALUE SPACES.
+            05  FlagOut        PIC A(20).
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            OPEN INPUT FileIn OUTPUT FileOut.
+            WRITE RecOut FROM Heading1.
+            WRITE RecOut FROM LineRec.
+            WRITE RecOut FROM RecHead.
+            WRITE RecOut FROM LineRec.
+            PERFORM ReadPara.
+            PERFORM ReconPara UNTIL EOF = "Y".
+            CLOSE FileIn FileOut.
+            STOP RUN.
+        ReadPara.
+            READ FileIn AT END MOVE "Y" TO EOF.
+        ReconPara.
+            MOVE PHRunDate TO RunDateOut.
+            MOVE PHGTotSal TO TotSalOut.
+            IF HavePrev = "Y"
+                COMPUTE VarPct =
+                    ((PHGTotSal - PrevTotSal) / PrevTotSal) * 100
+                MOVE VarPct TO VarPctOut
+                IF VarPct > ThresholdPct OR VarPct < - ThresholdPct
+                    MOVE "** VARIANCE ALERT **" TO FlagOut
+                ELSE
+                    MOVE "Within Tolerance" TO FlagOut
+            ELSE
+                MOVE 0 TO VarPctOut
+                MOVE "First Run - No Base" TO FlagOut.
+            WRITE RecOut FROM DetailRec.
+            MOVE PHGTotSal TO PrevTotSal.
+            MOVE "Y" TO HavePrev.
+            PERFORM ReadPara.
