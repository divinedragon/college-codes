@@ -0,0 +1,269 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DeptExpense.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 09-08-2026.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT EmpMastFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EmpNoIn
+            FILE STATUS IS EmpMastStatus.
+            SELECT EmpSortWork ASSIGN TO DISK.
+            SELECT EmpSortedFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT DeptPayFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT GLFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS GLStatus.
+            SELECT GLSortWork ASSIGN TO DISK.
+            SELECT GLSortedFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT DeptInvFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT DeptExpFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT CompParamFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CompParamStatus.
+            SELECT RunLogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS RunLogStatus.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD EmpMastFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "EMPMAST.DAT".
+            COPY "EMPMAST.CPY".
+        SD EmpSortWork.
+            COPY "EMPMAST.CPY" REPLACING EmpMastRec BY SortEmpRec
+                                          EmpNoIn BY SortEmpNo
+                                          NameIn BY SortEmpName
+                                          BasicIn BY SortEmpBasic
+                                          EmpDept BY SortEmpDept.
+        FD EmpSortedFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "EmpSorted.dat".
+            COPY "EMPMAST.CPY" REPLACING EmpMastRec BY EmpSortedRec
+                                          EmpNoIn BY EsEmpNo
+                                          NameIn BY EsEmpName
+                                          BasicIn BY EsEmpBasic
+                                          EmpDept BY EsEmpDept.
+        FD DeptPayFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "DeptPay.dat".
+        01  DeptPayRec.
+            05  DpDept           PIC X(4).
+            05  DpPayTotal       PIC 9(8)V99.
+        FD GLFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "GLExtract.dat".
+        01  GLRec.
+            05  GLItemCode       PIC X(4).
+            05  GLCostCenter     PIC X(4).
+            05  GLTotalCost      PIC 9(6)V99.
+            05  GLRunDate        PIC 9(8).
+        SD GLSortWork.
+        01  SortGLRec.
+            05  SortGLItemCode   PIC X(4).
+            05  SortGLDept       PIC X(4).
+            05  SortGLTotalCost  PIC 9(6)V99.
+            05  SortGLRunDate    PIC 9(8).
+        FD GLSortedFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "GLSorted.dat".
+        01  GLSortedRec.
+            05  GsItemCode       PIC X(4).
+            05  GsDept           PIC X(4).
+            05  GsTotalCost      PIC 9(6)V99.
+            05  GsRunDate        PIC 9(8).
+        FD DeptInvFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "DeptInv.dat".
+        01  DeptInvRec.
+            05  DiDept           PIC X(4).
+            05  DiInvTotal       PIC 9(8)V99.
+        FD DeptExpFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "DeptExpRep.dat".
+        01  RecOut                 PIC X(80).
+        FD CompParamFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "CompParam.dat".
+            COPY "PARAM.CPY".
+        FD RunLogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "RunLog.dat".
+            COPY "RUNLOG.CPY".
+
+        WORKING-STORAGE SECTION.
+        01  EmpMastStatus        PIC XX VALUE "00".
+        01  GLStatus             PIC XX VALUE "00".
+        01  CompParamStatus      PIC XX VALUE "00".
+        01  RunLogStatus         PIC XX VALUE "00".
+        01  EmpSortedEOF         PIC A VALUE "N".
+        01  GLSortedEOF          PIC A VALUE "N".
+        01  CurrEmpDept          PIC X(4).
+        01  CurrGLDept           PIC X(4).
+        01  RunningPayTotal      PIC 9(8)V99 VALUE 0.
+        01  RunningInvTotal      PIC 9(8)V99 VALUE 0.
+        01  TotCost              PIC 9(9)V99 VALUE 0.
+        01  DeptCount            PIC 9(6) VALUE 0.
+        01  GrandTotalExp        PIC 9(9)V99 VALUE 0.
+        01  RunDate8             PIC 9(8).
+        01  Heading1.
+            05  F                PIC X(25) VALUE SPACES.
+            05  CompanyNameOut   PIC X(20) VALUE "XYZ Co. Ltd.".
+        01  Heading2.
+            05  F                PIC X(30) VALUE SPACES.
+            05  F                PIC X(30) VALUE
+                "DEPARTMENT EXPENSE ALLOCATION".
+        01  LineRec              PIC X(80) VALUE ALL "*".
+        01  Heading3.
+            05  F                PIC X(1)  VALUE SPACES.
+            05  F                PIC A(10) VALUE "Dept".
+            05  F                PIC A(16) VALUE "Payroll Cost".
+            05  F                PIC A(16) VALUE "Inventory Cost".
+            05  F                PIC A(16) VALUE "Total Cost".
+        01  DetailRec.
+            05  F                PIC X(1) VALUE SPACES.
+            05  DeptOut          PIC X(4).
+            05  F                PIC X(6) VALUE SPACES.
+            05  PayCostOut       PIC Z(6)9.99.
+            05  F                PIC X(2) VALUE SPACES.
+            05  InvCostOut       PIC Z(6)9.99.
+            05  F                PIC X(2) VALUE SPACES.
+            05  TotCostOut       PIC Z(6)9.99.
+        COPY "CTLTOT.CPY".
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            PERFORM ReadCompParamPara.
+            ACCEPT RunDate8 FROM DATE YYYYMMDD.
+            PERFORM SortEmpPara.
+            PERFORM SortGLPara.
+            PERFORM SummarizeEmpPara.
+            PERFORM SummarizeGLPara.
+            PERFORM MergePara.
+            PERFORM LogRunPara.
+            GOBACK.
+        ReadCompParamPara.
+            OPEN INPUT CompParamFile.
+            IF CompParamStatus = "00"
+                READ CompParamFile
+                MOVE CpCompanyName TO CompanyNameOut
+                CLOSE CompParamFile.
+        SortEmpPara.
+            SORT EmpSortWork ON ASCENDING KEY SortEmpDept
+                USING EmpMastFile GIVING EmpSortedFile.
+        SortGLPara.
+            SORT GLSortWork ON ASCENDING KEY SortGLDept
+                USING GLFile GIVING GLSortedFile.
+        SummarizeEmpPara.
+            OPEN INPUT EmpSortedFile.
+            OPEN OUTPUT DeptPayFile.
+            PERFORM ReadEmpSortedPara.
+            PERFORM EmpGroupPara UNTIL EmpSortedEOF = "Y".
+            CLOSE EmpSortedFile DeptPayFile.
+        ReadEmpSortedPara.
+            READ EmpSortedFile AT END MOVE "Y" TO EmpSortedEOF.
+        EmpGroupPara.
+            MOVE EsEmpDept TO CurrEmpDept.
+            MOVE 0 TO RunningPayTotal.
+            PERFORM AccumEmpPara UNTIL EmpSortedEOF = "Y"
+                               OR EsEmpDept NOT = CurrEmpDept.
+            MOVE CurrEmpDept TO DpDept.
+            MOVE RunningPayTotal TO DpPayTotal.
+            WRITE DeptPayRec.
+        AccumEmpPara.
+            ADD EsEmpBasic TO RunningPayTotal.
+            PERFORM ReadEmpSortedPara.
+        SummarizeGLPara.
+            OPEN INPUT GLSortedFile.
+            OPEN OUTPUT DeptInvFile.
+            PERFORM ReadGLSortedPara.
+            PERFORM GLGroupPara UNTIL GLSortedEOF = "Y".
+            CLOSE GLSortedFile DeptInvFile.
+        ReadGLSortedPara.
+            READ GLSortedFile AT END MOVE "Y" TO GLSortedEOF.
+        GLGroupPara.
+            MOVE GsDept TO CurrGLDept.
+            MOVE 0 TO RunningInvTotal.
+            PERFORM AccumGLPara UNTIL GLSortedEOF = "Y"
+                              OR GsDept NOT = CurrGLDept.
+            MOVE CurrGLDept TO DiDept.
+            MOVE RunningInvTotal TO DiInvTotal.
+            WRITE DeptInvRec.
+        AccumGLPara.
+            ADD GsTotalCost TO RunningInvTotal.
+            PERFORM ReadGLSortedPara.
+        MergePara.
+            OPEN INPUT DeptPayFile DeptInvFile.
+            OPEN OUTPUT DeptExpFile.
+            WRITE RecOut FROM Heading1.
+            WRITE RecOut FROM Heading2.
+            WRITE RecOut FROM LineRec.
+            WRITE RecOut FROM Heading3.
+            WRITE RecOut FROM LineRec.
+            PERFORM ReadDeptPayPara.
+            PERFORM ReadDeptInvPara.
+            PERFORM MatchPara UNTIL DpDept = HIGH-VALUES
+                            AND   DiDept = HIGH-VALUES.
+            MOVE DeptCount TO CtRecsOut.
+            MOVE GrandTotalExp TO CtKeyTotOut.
+            MOVE RunDate8 TO CtRunDateOut.
+            WRITE RecOut FROM CtlTotRec.
+            CLOSE DeptPayFile DeptInvFile DeptExpFile.
+        ReadDeptPayPara.
+            READ DeptPayFile AT END MOVE HIGH-VALUES TO DpDept.
+        ReadDeptInvPara.
+            READ DeptInvFile AT END MOVE HIGH-VALUES TO DiDept.
+        MatchPara.
+            IF DpDept = DiDept
+                MOVE DpDept TO DeptOut
+                MOVE DpPayTotal TO PayCostOut
+                MOVE DiInvTotal TO InvCostOut
+                COMPUTE TotCost = DpPayTotal + DiInvTotal
+                MOVE TotCost TO TotCostOut
+                WRITE RecOut FROM DetailRec
+                ADD 1 TO DeptCount
+                ADD TotCost TO GrandTotalExp
+                PERFORM ReadDeptPayPara
+                PERFORM ReadDeptInvPara
+            ELSE
+                IF DpDept < DiDept
+                    MOVE DpDept TO DeptOut
+                    MOVE DpPayTotal TO PayCostOut
+                    MOVE 0 TO InvCostOut
+                    MOVE DpPayTotal TO TotCostOut
+                    WRITE RecOut FROM DetailRec
+                    ADD 1 TO DeptCount
+                    ADD DpPayTotal TO GrandTotalExp
+                    PERFORM ReadDeptPayPara
+                ELSE
+                    MOVE DiDept TO DeptOut
+                    MOVE 0 TO PayCostOut
+                    MOVE DiInvTotal TO InvCostOut
+                    MOVE DiInvTotal TO TotCostOut
+                    WRITE RecOut FROM DetailRec
+                    ADD 1 TO DeptCount
+                    ADD DiInvTotal TO GrandTotalExp
+                    PERFORM ReadDeptInvPara.
+        LogRunPara.
+            OPEN EXTEND RunLogFile.
+            IF RunLogStatus = "35"
+                OPEN OUTPUT RunLogFile.
+            MOVE "DEPTEXP" TO RlProgram.
+            MOVE RunDate8 TO RlRunDate.
+            MOVE DeptCount TO RlRecRead.
+            MOVE DeptCount TO RlRecWrit.
+            MOVE 0 TO RlReturnCode.
+            WRITE RunLogRec.
+            CLOSE RunLogFile.
