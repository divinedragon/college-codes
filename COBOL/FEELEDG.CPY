@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  FEELEDG.CPY                                                  *
+      *  Fee-ledger transaction record, keyed on FlPrnNo.             *
+      *  "D" = due/charge raised, "P" = payment received.             *
+      *****************************************************************
+       01  FeeLedgerRec.
+           05  FlPrnNo        PIC 9(9).
+           05  FlTxnType      PIC A.
+           05  FlAmount       PIC 9(7)V99.
+           05  FlRunDate      PIC 9(8).
