@@ -0,0 +1,11 @@
+      *================================================================
+      *  RUNLOG.CPY -- one row per batch-program run, appended to the
+      *  shop-wide RunLog.dat so what ran each night can be audited
+      *  instead of relying on operator memory.
+      *================================================================
+       01  RunLogRec.
+           05  RlProgram           PIC X(12).
+           05  RlRunDate           PIC 9(8).
+           05  RlRecRead           PIC 9(6).
+           05  RlRecWrit           PIC 9(6).
+           05  RlReturnCode        PIC 99.
