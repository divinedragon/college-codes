@@ -0,0 +1,61 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. NeftFileCreator.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FileIn ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT FileOut ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD FileIn
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PaySlip.dat".
+        01  PaySlipRec.
+            05  PSEmpNo    PIC 9(4).
+            05  PSName     PIC A(20).
+            05  PSBasic    PIC 9(6)V99.
+            05  PSDA       PIC 9(6)V99.
+            05  PSHRA      PIC 9(6)V99.
+            05  PSTotSal   PIC 9(6)V99.
+            05  PSPFDed    PIC 9(6)V99.
+            05  PSTDS      PIC 9(6)V99.
+            05  PSNetSal   PIC 9(6)V99.
+        FD FileOut
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "NEFT.dat".
+        01  NeftRec.
+            05  NeftEmpNo      PIC 9(4).
+            05  F              PIC X(1) VALUE SPACES.
+            05  NeftAmount     PIC 9(6)V99.
+            05  F              PIC X(1) VALUE SPACES.
+            05  NeftRecType    PIC X(1) VALUE "C".
+
+        WORKING-STORAGE SECTION.
+        01  EOF            PIC A VALUE "N".
+        01  NeftCount      PIC 9(4) VALUE 0.
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            OPEN INPUT FileIn OUTPUT FileOut.
+            PERFORM ReadPara.
+            PERFORM NeftPara UNTIL EOF = "Y".
+            CLOSE FileIn FileOut.
+            DISPLAY "NEFT Records Written : ", NeftCount.
+            STOP RUN.
+        ReadPara.
+            READ FileIn AT END MOVE "Y" TO EOF.
+        NeftPara.
+            MOVE PSEmpNo TO NeftEmpNo.
+            MOVE PSNetSal TO NeftAmount.
+            WRITE NeftRec.
+            COMPUTE NeftCount = NeftCount + 1.
+            PERFORM ReadPara.
