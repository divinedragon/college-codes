@@ -0,0 +1,15 @@
+      *================================================================
+      *  CTLTOT.CPY -- standard control-total trailer printed as the
+      *  last line of a report-producing program's output file, so
+      *  every subsystem's report can be eyeball-verified the same
+      *  way (records written, a key numeric total, run date).
+      *================================================================
+       01  CtlTotRec.
+           05  F                   PIC X(10) VALUE SPACES.
+           05  F                   PIC X(14) VALUE "CONTROL TOTAL:".
+           05  F                   PIC X(6)  VALUE " RECS=".
+           05  CtRecsOut           PIC Z(5)9.
+           05  F                   PIC X(6)  VALUE " TOTL=".
+           05  CtKeyTotOut         PIC Z(8)9.99.
+           05  F                   PIC X(6)  VALUE " DATE=".
+           05  CtRunDateOut        PIC 9(8).
