@@ -0,0 +1,159 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PointsTable.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MatchResultFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT TeamMentionFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT PointsSortWork ASSIGN TO DISK.
+            SELECT PointsSortedFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT PointsRptFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD MatchResultFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "MatchResult.dat".
+            COPY "MATCHRES.CPY".
+        FD TeamMentionFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "TeamMention.dat".
+        01  TeamMentionRec.
+            05  TmTeamCode         PIC X(4).
+            05  TmResult           PIC X.
+        SD  PointsSortWork.
+        01  PtSortRec.
+            05  PsTeamCode         PIC X(4).
+            05  PsResult           PIC X.
+        FD PointsSortedFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PointsSorted.dat".
+        01  PtSortedRec.
+            05  PdTeamCode         PIC X(4).
+            05  PdResult           PIC X.
+        FD PointsRptFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PointsTable.dat".
+        01  RecOut                 PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  MatchEOF           PIC A VALUE "N".
+        01  PointsEOF          PIC A VALUE "N".
+        01  FirstTeam          PIC A VALUE "Y".
+        01  GroupTeamCode      PIC X(4).
+        01  Played             PIC 999.
+        01  Won                PIC 999.
+        01  Lost               PIC 999.
+        01  Tied               PIC 999.
+        01  TeamPoints         PIC 9999.
+        01  Heading1.
+            05  F              PIC X(20) VALUE SPACES.
+            05  F              PIC X(25) VALUE "Tournament Points Table".
+        01  LineRec            PIC X(80) VALUE ALL "-".
+        01  RecHeader.
+            05  F              PIC X(5) VALUE SPACES.
+            05  F              PIC X(8) VALUE "Team".
+            05  F              PIC X(8) VALUE "Played".
+            05  F              PIC X(8) VALUE "Won".
+            05  F              PIC X(8) VALUE "Lost".
+            05  F              PIC X(8) VALUE "Tied".
+            05  F              PIC X(8) VALUE "Points".
+        01  DetailRec.
+            05  F              PIC X(5) VALUE SPACES.
+            05  TeamOut        PIC X(4).
+            05  F              PIC X(4) VALUE SPACES.
+            05  PlayedOut      PIC ZZ9.
+            05  F              PIC X(5) VALUE SPACES.
+            05  WonOut         PIC ZZ9.
+            05  F              PIC X(5) VALUE SPACES.
+            05  LostOut        PIC ZZ9.
+            05  F              PIC X(5) VALUE SPACES.
+            05  TiedOut        PIC ZZ9.
+            05  F              PIC X(4) VALUE SPACES.
+            05  PointsOut      PIC ZZZ9.
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            PERFORM ExplodePara.
+            PERFORM SortPara.
+            PERFORM SummaryPara.
+            STOP RUN.
+        ExplodePara.
+            OPEN INPUT MatchResultFile OUTPUT TeamMentionFile.
+            PERFORM ReadMatchPara.
+            PERFORM ExpandMatchPara UNTIL MatchEOF = "Y".
+            CLOSE MatchResultFile TeamMentionFile.
+        ReadMatchPara.
+            READ MatchResultFile AT END MOVE "Y" TO MatchEOF.
+        ExpandMatchPara.
+            MOVE MrTeam1 TO TmTeamCode.
+            IF MrWinner = MrTeam1
+                MOVE "W" TO TmResult
+            ELSE IF MrWinner = "TIE "
+                MOVE "T" TO TmResult
+            ELSE
+                MOVE "L" TO TmResult.
+            WRITE TeamMentionRec.
+            MOVE MrTeam2 TO TmTeamCode.
+            IF MrWinner = MrTeam2
+                MOVE "W" TO TmResult
+            ELSE IF MrWinner = "TIE "
+                MOVE "T" TO TmResult
+            ELSE
+                MOVE "L" TO TmResult.
+            WRITE TeamMentionRec.
+            PERFORM ReadMatchPara.
+        SortPara.
+            SORT PointsSortWork ON ASCENDING KEY PsTeamCode
+                 USING TeamMentionFile GIVING PointsSortedFile.
+        SummaryPara.
+            OPEN INPUT PointsSortedFile OUTPUT PointsRptFile.
+            WRITE RecOut FROM Heading1.
+            WRITE RecOut FROM LineRec.
+            WRITE RecOut FROM RecHeader.
+            WRITE RecOut FROM LineRec.
+            MOVE "Y" TO FirstTeam.
+            PERFORM ReadPointsPara.
+            PERFORM TeamGroupPara UNTIL PointsEOF = "Y".
+            IF FirstTeam = "N"
+                PERFORM WriteTeamPara.
+            WRITE RecOut FROM LineRec.
+            CLOSE PointsSortedFile PointsRptFile.
+        ReadPointsPara.
+            READ PointsSortedFile AT END MOVE "Y" TO PointsEOF.
+        TeamGroupPara.
+            IF FirstTeam = "Y"
+                MOVE "N" TO FirstTeam
+                MOVE PdTeamCode TO GroupTeamCode
+                MOVE 0 TO Played Won Lost Tied
+            ELSE IF PdTeamCode NOT = GroupTeamCode
+                PERFORM WriteTeamPara
+                MOVE PdTeamCode TO GroupTeamCode
+                MOVE 0 TO Played Won Lost Tied.
+            COMPUTE Played = Played + 1.
+            IF PdResult = "W"
+                COMPUTE Won = Won + 1
+            ELSE IF PdResult = "T"
+                COMPUTE Tied = Tied + 1
+            ELSE
+                COMPUTE Lost = Lost + 1.
+            PERFORM ReadPointsPara.
+        WriteTeamPara.
+            COMPUTE TeamPoints = Won * 2 + Tied.
+            MOVE GroupTeamCode TO TeamOut.
+            MOVE Played TO PlayedOut.
+            MOVE Won TO WonOut.
+            MOVE Lost TO LostOut.
+            MOVE Tied TO TiedOut.
+            MOVE TeamPoints TO PointsOut.
+            WRITE RecOut FROM DetailRec.
