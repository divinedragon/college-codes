@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  EMPMAST.CPY                                                  *
+      *  Employee master record, keyed on EmpNoIn.                    *
+      *  Shared by Payroll (ITEM.COB) and PayInFileCreator (TEMP2.COB)*
+      *****************************************************************
+       01  EmpMastRec.
+           05  EmpNoIn        PIC 9(4).
+           05  NameIn         PIC A(20).
+           05  BasicIn        PIC 9(5)V99.
+           05  EmpDept        PIC X(4).
