@@ -5,31 +5,130 @@
         DATE-WRITTEN. 02-02-2007.
         DATE-COMPILED.
         SECURITY. General.
+
         ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MarksFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT ReportFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT GradeExtFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS GradeExtStatus.
+            SELECT BacklogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS BacklogStatus.
+            SELECT AttendFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS AttendStatus.
+            SELECT ExcpLogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ExcpLogStatus.
+
         DATA DIVISION.
+        FILE SECTION.
+        FD MarksFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "MarksIn.dat".
+        01  MarksRec.
+            05  MRollNo        PIC 9(9).
+            05  MMark1         PIC 9(3).
+            05  MMark2         PIC 9(3).
+            05  MMark3         PIC 9(3).
+        FD ReportFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "GradeRpt.dat".
+        01  RecOut             PIC X(80).
+        FD GradeExtFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "GradeExt.dat".
+            COPY "TRANSCPT.CPY".
+        FD BacklogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Backlog.dat".
+            COPY "BACKLOG.CPY".
+        FD AttendFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Attend.dat".
+            COPY "ATTEND.CPY".
+        FD ExcpLogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "ExcpLog.dat".
+            COPY "EXCPLOG.CPY".
+
         WORKING-STORAGE SECTION.
-        01  Mark       PIC 9(3).
-        01  Counter    PIC 9 VALUE 1.
-        01  TotalMark  PIC 9(3) VALUE 0.
-        01  Percent    PIC 999V99.
-        01  Grade      PIC A.
-        01  PercentOut PIC ZZ9.99.
+        01  ModeIn       PIC A VALUE SPACES.
+        01  SubjectIn    PIC X(4) VALUE SPACES.
+        01  GradeExtStatus PIC XX VALUE "00".
+        01  BacklogStatus  PIC XX VALUE "00".
+        01  Mark         PIC 9(3).
+        01  Counter      PIC 9 VALUE 1.
+        01  Divisor      PIC 9 VALUE 3.
+        01  TotalMark    PIC 9(3) VALUE 0.
+        01  Percent      PIC 999V99.
+        01  Grade        PIC A.
+        01  PercentOut   PIC ZZ9.99.
+        01  MarksEOF     PIC A VALUE "N".
+        01  AttendEOF    PIC A VALUE "N".
+        01  AttendStatus PIC XX VALUE "00".
+        01  AttendFound  PIC A VALUE "N".
+        01  Eligible     PIC A VALUE "Y".
+        01  FoundHeld    PIC 9(3).
+        01  FoundAttended PIC 9(3).
+        01  AttendPct    PIC 999.
+        01  ExcpLogStatus PIC XX VALUE "00".
+        01  BadValueOut  PIC X(20).
+        01  Heading1.
+            05  F         PIC X(25) VALUE SPACES.
+            05  F         PIC X(25) VALUE "Grade Report - Batch Run".
+        01  LineRec       PIC X(80) VALUE ALL "-".
+        01  DetailRec.
+            05  F         PIC X(3) VALUE SPACES.
+            05  F         PIC X(9) VALUE "Roll No ".
+            05  RollNoOut PIC 9(9).
+            05  F         PIC X(3) VALUE SPACES.
+            05  F         PIC X(7) VALUE "Total ".
+            05  TotalOut  PIC ZZ9.
+            05  F         PIC X(3) VALUE SPACES.
+            05  F         PIC X(9) VALUE "Percent ".
+            05  PctOut    PIC ZZ9.99.
+            05  F         PIC X(3) VALUE SPACES.
+            05  F         PIC X(7) VALUE "Grade ".
+            05  GradeOut  PIC A.
+        01  DetainedRec.
+            05  F         PIC X(3) VALUE SPACES.
+            05  F         PIC X(9) VALUE "Roll No ".
+            05  DtRollOut PIC 9(9).
+            05  F         PIC X(3) VALUE SPACES.
+            05  F         PIC X(24) VALUE "** DETAINED-LOW ATTEND".
+
         PROCEDURE DIVISION.
         ControlPara.
-           PERFORM IPnCALCULATEPara UNTIL Counter = 3.
-           PERFORM GradePara.
-           PERFORM OutputPara.
-           STOP RUN.
+            DISPLAY (5, 10) "Mode - Interactive/Batch (I/B) :- ".
+            ACCEPT ModeIn.
+            IF ModeIn = "B"
+                PERFORM BatchPara
+            ELSE
+                PERFORM InteractivePara.
+            STOP RUN.
+        InteractivePara.
+            PERFORM IPnCALCULATEPara UNTIL Counter = 3.
+            MOVE Counter TO Divisor.
+            PERFORM GradePara.
+            PERFORM OutputPara.
         IPnCALCULATEPara.
            DISPLAY (5, 10) "Enter Number #", Counter, " :- ".
            ACCEPT Mark.
            IF Mark > 100
-              DISPLAY (10, 15) "Invalid Data Entry. Re-Enter.".
+              DISPLAY (10, 15) "Invalid Data Entry. Re-Enter."
+              MOVE Mark TO BadValueOut
+              PERFORM LogExceptionPara
               PERFORM IPnCALCULATEPara.
            COMPUTE TotalMark = TotalMark + Mark.
            COMPUTE Counter = Counter + 1.
         GradePara.
-           COMPUTE Percent = TotalMark / Counter.
+           COMPUTE Percent = TotalMark / Divisor.
            IF Percent > 70 OR Percent = 70
               MOVE "A" TO Grade
            ELSE IF Percent > 60 OR Percent = 60
@@ -43,3 +142,80 @@
            DISPLAY (20, 15) "Total Marks = ", TotalMark.
            DISPLAY (21, 15) "Percent = ", PercentOut.
            DISPLAY (22, 15) "Grade = ", Grade.
+        BatchPara.
+            DISPLAY (5, 10) "Enter Subject Code :- ".
+            ACCEPT SubjectIn.
+            OPEN INPUT MarksFile OUTPUT ReportFile.
+            PERFORM OpenExtPara.
+            WRITE RecOut FROM Heading1.
+            WRITE RecOut FROM LineRec.
+            PERFORM ReadMarksPara.
+            PERFORM BatchGradePara UNTIL MarksEOF = "Y".
+            WRITE RecOut FROM LineRec.
+            CLOSE MarksFile ReportFile GradeExtFile BacklogFile.
+        OpenExtPara.
+            OPEN EXTEND GradeExtFile.
+            IF GradeExtStatus = "35"
+                OPEN OUTPUT GradeExtFile.
+            OPEN EXTEND BacklogFile.
+            IF BacklogStatus = "35"
+                OPEN OUTPUT BacklogFile.
+        ReadMarksPara.
+            READ MarksFile AT END MOVE "Y" TO MarksEOF.
+        BatchGradePara.
+            PERFORM CheckAttendPara.
+            IF Eligible = "N"
+                MOVE MRollNo TO DtRollOut
+                WRITE RecOut FROM DetainedRec
+            ELSE
+                COMPUTE TotalMark = MMark1 + MMark2 + MMark3
+                MOVE 3 TO Divisor
+                PERFORM GradePara
+                MOVE MRollNo TO RollNoOut
+                MOVE TotalMark TO TotalOut
+                MOVE Percent TO PctOut
+                MOVE Grade TO GradeOut
+                WRITE RecOut FROM DetailRec
+                MOVE MRollNo TO TrPrnNo
+                MOVE SubjectIn TO TrSubjectCode
+                MOVE TotalMark TO TrTotalMark
+                MOVE Percent TO TrPercent
+                MOVE Grade TO TrGrade
+                WRITE TranscriptRec
+                IF Grade = "F"
+                    MOVE MRollNo TO BkPrnNo
+                    MOVE SubjectIn TO BkSubjectCode
+                    MOVE Percent TO BkPercent
+                    WRITE BacklogRec.
+            PERFORM ReadMarksPara.
+        CheckAttendPara.
+            MOVE "Y" TO Eligible.
+            MOVE "N" TO AttendFound.
+            OPEN INPUT AttendFile.
+            IF AttendStatus = "00"
+                PERFORM ReadAttendPara
+                PERFORM ScanAttendPara UNTIL AttendEOF = "Y"
+                CLOSE AttendFile
+                MOVE "N" TO AttendEOF.
+            IF AttendFound = "Y"
+                COMPUTE AttendPct = FoundAttended * 100 / FoundHeld
+                IF AttendPct < 75
+                    MOVE "N" TO Eligible.
+        ReadAttendPara.
+            READ AttendFile AT END MOVE "Y" TO AttendEOF.
+        ScanAttendPara.
+            IF AtPrnNo = MRollNo
+                MOVE "Y" TO AttendFound
+                MOVE AtHeld TO FoundHeld
+                MOVE AtAttended TO FoundAttended.
+            PERFORM ReadAttendPara.
+        LogExceptionPara.
+            OPEN EXTEND ExcpLogFile.
+            IF ExcpLogStatus = "35"
+                OPEN OUTPUT ExcpLogFile.
+            MOVE "GRADE" TO ElProgram.
+            MOVE "IPnCALCULATEPara" TO ElParagraph.
+            MOVE BadValueOut TO ElBadValue.
+            ACCEPT ElTimestamp FROM DATE YYYYMMDD.
+            WRITE ExcpLogRec.
+            CLOSE ExcpLogFile.
