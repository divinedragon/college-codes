@@ -0,0 +1,109 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. GradeDist.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT GradeExtFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT DistRptFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD GradeExtFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "GradeExt.dat".
+            COPY "TRANSCPT.CPY".
+        FD DistRptFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "GradeDist.dat".
+        01  RecOut             PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  SubjectIn      PIC X(4).
+        01  GradeEOF       PIC A VALUE "N".
+        01  CountA         PIC 9(4) VALUE 0.
+        01  CountB         PIC 9(4) VALUE 0.
+        01  CountC         PIC 9(4) VALUE 0.
+        01  CountF         PIC 9(4) VALUE 0.
+        01  StudentCount   PIC 9(4) VALUE 0.
+        01  PercentTotal   PIC 9(7)V99 VALUE 0.
+        01  ClassAverage   PIC 999V99 VALUE 0.
+        01  Heading1.
+            05  F          PIC X(20) VALUE SPACES.
+            05  F          PIC X(30) VALUE "Grade Distribution Summary".
+        01  LineRec        PIC X(80) VALUE ALL "-".
+        01  SubjectHdrRec.
+            05  F          PIC X(3) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Subject ".
+            05  SubjHdrOut PIC X(4).
+        01  HistRec.
+            05  F          PIC X(3) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Grade A ".
+            05  AOut       PIC ZZZ9.
+            05  F          PIC X(3) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Grade B ".
+            05  BOut       PIC ZZZ9.
+            05  F          PIC X(3) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Grade C ".
+            05  COut       PIC ZZZ9.
+            05  F          PIC X(3) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Grade F ".
+            05  FOut       PIC ZZZ9.
+        01  AvgRec.
+            05  F          PIC X(3) VALUE SPACES.
+            05  F          PIC X(16) VALUE "Class Average ".
+            05  AvgOut     PIC ZZ9.99.
+            05  F          PIC X(3) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Count ".
+            05  CountOut   PIC ZZZ9.
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            DISPLAY (5, 10) "Enter Subject Code :- ".
+            ACCEPT SubjectIn.
+            OPEN INPUT GradeExtFile OUTPUT DistRptFile.
+            WRITE RecOut FROM Heading1.
+            MOVE SubjectIn TO SubjHdrOut.
+            WRITE RecOut FROM SubjectHdrRec.
+            WRITE RecOut FROM LineRec.
+            PERFORM ReadGradePara.
+            PERFORM TallyPara UNTIL GradeEOF = "Y".
+            PERFORM ComputeAveragePara.
+            MOVE CountA TO AOut.
+            MOVE CountB TO BOut.
+            MOVE CountC TO COut.
+            MOVE CountF TO FOut.
+            WRITE RecOut FROM HistRec.
+            MOVE ClassAverage TO AvgOut.
+            MOVE StudentCount TO CountOut.
+            WRITE RecOut FROM AvgRec.
+            WRITE RecOut FROM LineRec.
+            CLOSE GradeExtFile DistRptFile.
+            STOP RUN.
+        ReadGradePara.
+            READ GradeExtFile AT END MOVE "Y" TO GradeEOF.
+        TallyPara.
+            IF TrSubjectCode = SubjectIn
+                COMPUTE StudentCount = StudentCount + 1
+                COMPUTE PercentTotal = PercentTotal + TrPercent
+                IF TrGrade = "A"
+                    COMPUTE CountA = CountA + 1
+                ELSE IF TrGrade = "B"
+                    COMPUTE CountB = CountB + 1
+                ELSE IF TrGrade = "C"
+                    COMPUTE CountC = CountC + 1
+                ELSE
+                    COMPUTE CountF = CountF + 1.
+            PERFORM ReadGradePara.
+        ComputeAveragePara.
+            IF StudentCount > 0
+                COMPUTE ClassAverage = PercentTotal / StudentCount
+            ELSE
+                MOVE 0 TO ClassAverage.
