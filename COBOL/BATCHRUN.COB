@@ -0,0 +1,71 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. BatchRun.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 09-08-2026.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT RunLogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS RunLogStatus.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD RunLogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "RunLog.dat".
+            COPY "RUNLOG.CPY".
+
+        WORKING-STORAGE SECTION.
+        01  RunLogStatus       PIC XX VALUE "00".
+        01  StepRC             PIC S9(9) COMP-5 VALUE 0.
+        01  StepNameOut        PIC X(12).
+        01  RunDate8           PIC 9(8).
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            ACCEPT RunDate8 FROM DATE YYYYMMDD.
+            MOVE "TEMP2" TO StepNameOut.
+            CALL "PayInFileCreator".
+            MOVE RETURN-CODE TO StepRC.
+            PERFORM LogStepPara.
+            IF StepRC NOT = 0
+                PERFORM AbortPara.
+            MOVE "ITEM" TO StepNameOut.
+            CALL "Payroll".
+            MOVE RETURN-CODE TO StepRC.
+            PERFORM LogStepPara.
+            IF StepRC NOT = 0
+                PERFORM AbortPara.
+            MOVE "ITEMREP" TO StepNameOut.
+            CALL "ItemReport".
+            MOVE RETURN-CODE TO StepRC.
+            PERFORM LogStepPara.
+            IF StepRC NOT = 0
+                PERFORM AbortPara.
+            MOVE "CRICKET" TO StepNameOut.
+            CALL "Exam".
+            MOVE RETURN-CODE TO StepRC.
+            PERFORM LogStepPara.
+            IF StepRC NOT = 0
+                PERFORM AbortPara.
+            DISPLAY "BATCH CHAIN COMPLETED SUCCESSFULLY.".
+            STOP RUN.
+        AbortPara.
+            DISPLAY "BATCH CHAIN HALTED AT STEP: " StepNameOut.
+            STOP RUN.
+        LogStepPara.
+            OPEN EXTEND RunLogFile.
+            IF RunLogStatus = "35"
+                OPEN OUTPUT RunLogFile.
+            MOVE "BATCHRUN" TO RlProgram.
+            MOVE RunDate8 TO RlRunDate.
+            MOVE 0 TO RlRecRead.
+            MOVE 0 TO RlRecWrit.
+            MOVE StepRC TO RlReturnCode.
+            WRITE RunLogRec.
+            CLOSE RunLogFile.
