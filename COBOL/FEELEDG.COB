@@ -0,0 +1,57 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. FeeLedger.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FeeLedgerFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FeeLedgerStatus.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD FeeLedgerFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "FeeLedger.dat".
+            COPY "FEELEDG.CPY".
+
+        WORKING-STORAGE SECTION.
+        01  PrnIn          PIC 9(9).
+        01  TypeIn         PIC A.
+        01  AmountIn       PIC 9(7)V99.
+        01  RunDate8       PIC 9(8).
+        01  FeeLedgerStatus PIC XX VALUE "00".
+        01  MoreFlag       PIC A VALUE "Y".
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            PERFORM OpenExtPara.
+            PERFORM EntryPara UNTIL MoreFlag NOT = "Y".
+            CLOSE FeeLedgerFile.
+            STOP RUN.
+        OpenExtPara.
+            OPEN EXTEND FeeLedgerFile.
+            IF FeeLedgerStatus = "35"
+                OPEN OUTPUT FeeLedgerFile.
+        EntryPara.
+            PERFORM InputPara.
+            MOVE PrnIn TO FlPrnNo.
+            MOVE TypeIn TO FlTxnType.
+            MOVE AmountIn TO FlAmount.
+            ACCEPT RunDate8 FROM DATE YYYYMMDD.
+            MOVE RunDate8 TO FlRunDate.
+            WRITE FeeLedgerRec.
+            DISPLAY (10, 10) "Another Entry (Y/N) :- ".
+            ACCEPT MoreFlag.
+        InputPara.
+            DISPLAY (5, 10) "Enter Prn No. :- ".
+            ACCEPT PrnIn.
+            DISPLAY (6, 10) "Txn Type - Due/Payment (D/P) :- ".
+            ACCEPT TypeIn.
+            DISPLAY (7, 10) "Enter Amount :- ".
+            ACCEPT AmountIn.
