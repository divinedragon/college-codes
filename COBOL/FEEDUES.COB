@@ -0,0 +1,105 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. FeeDues.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT StudentExtFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS EPrnNo
+            FILE STATUS IS StudentExtStatus.
+            SELECT FeeLedgerFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FeeLedgerStatus.
+            SELECT DuesRptFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD StudentExtFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "StudentExt.dat".
+        01  ExtRec.
+            05  EPrnNo         PIC 9(9).
+            05  EName          PIC A(30).
+            05  ECourse        PIC A(6).
+        FD FeeLedgerFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "FeeLedger.dat".
+            COPY "FEELEDG.CPY".
+        FD DuesRptFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "FeeDues.dat".
+        01  RecOut             PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  StudentEOF     PIC A VALUE "N".
+        01  StudentExtStatus PIC XX VALUE "00".
+        01  FeeEOF         PIC A VALUE "N".
+        01  FeeLedgerStatus PIC XX VALUE "00".
+        01  Balance        PIC S9(7)V99 VALUE 0.
+        01  Heading1.
+            05  F          PIC X(20) VALUE SPACES.
+            05  F          PIC X(30) VALUE "Outstanding Fee Dues Report".
+        01  LineRec        PIC X(80) VALUE ALL "-".
+        01  DetailRec.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Prn No ".
+            05  PrnOut     PIC 9(9).
+            05  F          PIC X(2) VALUE SPACES.
+            05  NameOut    PIC A(30).
+            05  F          PIC X(2) VALUE SPACES.
+            05  CourseOut  PIC A(6).
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Balance ".
+            05  BalOut     PIC -(6)9.99.
+            05  F          PIC X(2) VALUE SPACES.
+            05  StatusOut  PIC X(13).
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            OPEN INPUT StudentExtFile OUTPUT DuesRptFile.
+            WRITE RecOut FROM Heading1.
+            WRITE RecOut FROM LineRec.
+            PERFORM ReadStudentPara.
+            PERFORM ReportPara UNTIL StudentEOF = "Y".
+            WRITE RecOut FROM LineRec.
+            CLOSE StudentExtFile DuesRptFile.
+            STOP RUN.
+        ReadStudentPara.
+            READ StudentExtFile AT END MOVE "Y" TO StudentEOF.
+        ReportPara.
+            PERFORM ComputeBalancePara.
+            MOVE EPrnNo TO PrnOut.
+            MOVE EName TO NameOut.
+            MOVE ECourse TO CourseOut.
+            MOVE Balance TO BalOut.
+            IF Balance > 0
+                MOVE "DUES PENDING" TO StatusOut
+            ELSE
+                MOVE "CLEAR" TO StatusOut.
+            WRITE RecOut FROM DetailRec.
+            PERFORM ReadStudentPara.
+        ComputeBalancePara.
+            MOVE 0 TO Balance.
+            OPEN INPUT FeeLedgerFile.
+            IF FeeLedgerStatus = "00"
+                PERFORM ReadFeePara
+                PERFORM TallyFeePara UNTIL FeeEOF = "Y"
+                CLOSE FeeLedgerFile
+                MOVE "N" TO FeeEOF.
+        ReadFeePara.
+            READ FeeLedgerFile AT END MOVE "Y" TO FeeEOF.
+        TallyFeePara.
+            IF FlPrnNo = EPrnNo
+                IF FlTxnType = "D"
+                    COMPUTE Balance = Balance + FlAmount
+                ELSE
+                    COMPUTE Balance = Balance - FlAmount.
+            PERFORM ReadFeePara.
