@@ -0,0 +1,153 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PlayerMasterMaint.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MastFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT NewMastFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD MastFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Main.dat".
+        01  MastRec.
+            05  MPlayerId      PIC X(4).
+            05  MName          PIC X(20).
+            05  MTeamCode      PIC X(4).
+        FD NewMastFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "MainNew.dat".
+        01  NewMastRec.
+            05  NPlayerId      PIC X(4).
+            05  NName          PIC X(20).
+            05  NTeamCode      PIC X(4).
+
+        WORKING-STORAGE SECTION.
+        01  ActionCode     PIC A VALUE SPACES.
+        01  TargetCode     PIC X(4).
+        01  NewName        PIC X(20).
+        01  NewTeamCode    PIC X(4).
+        01  DupFlag        PIC A VALUE "N".
+        01  FoundFlag      PIC A VALUE "N".
+        01  EOF            PIC A VALUE "N".
+        01  MoreFlag       PIC A VALUE "Y".
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            PERFORM InputPara UNTIL MoreFlag NOT = "Y".
+            STOP RUN.
+        InputPara.
+            DISPLAY (5, 10) "Action - Add/Change/Delete (A/C/D) :- ".
+            ACCEPT ActionCode.
+            DISPLAY (6, 10) "Enter Player Id :- ".
+            ACCEPT TargetCode.
+            IF ActionCode = "A"
+                PERFORM AddPara
+            ELSE IF ActionCode = "C"
+                PERFORM ChangePara
+            ELSE IF ActionCode = "D"
+                PERFORM DeletePara
+            ELSE
+                DISPLAY (11, 10) "Invalid Action.".
+            DISPLAY (14, 10) "Another Player (Y/N) :- ".
+            ACCEPT MoreFlag.
+        AddPara.
+            PERFORM CheckDupPara.
+            IF DupFlag = "Y"
+                DISPLAY (11, 10) "Player Id Already Exists."
+            ELSE
+                DISPLAY (7, 10) "Enter Player Name :- "
+                ACCEPT NewName
+                DISPLAY (8, 10) "Enter Team Code :- "
+                ACCEPT NewTeamCode
+                PERFORM AppendPara.
+        CheckDupPara.
+            MOVE "N" TO DupFlag.
+            OPEN INPUT MastFile.
+            PERFORM ReadMastPara.
+            PERFORM TestDupPara UNTIL EOF = "Y".
+            CLOSE MastFile.
+            MOVE "N" TO EOF.
+        ReadMastPara.
+            READ MastFile AT END MOVE "Y" TO EOF.
+        TestDupPara.
+            IF MPlayerId = TargetCode
+                MOVE "Y" TO DupFlag.
+            PERFORM ReadMastPara.
+        AppendPara.
+            OPEN EXTEND MastFile.
+            MOVE TargetCode TO MPlayerId.
+            MOVE NewName TO MName.
+            MOVE NewTeamCode TO MTeamCode.
+            WRITE MastRec.
+            CLOSE MastFile.
+        ChangePara.
+            DISPLAY (7, 10) "Enter New Player Name :- ".
+            ACCEPT NewName.
+            DISPLAY (8, 10) "Enter New Team Code :- ".
+            ACCEPT NewTeamCode.
+            MOVE "N" TO FoundFlag.
+            OPEN INPUT MastFile OUTPUT NewMastFile.
+            PERFORM ReadMastPara.
+            PERFORM CopyChangePara UNTIL EOF = "Y".
+            CLOSE MastFile NewMastFile.
+            MOVE "N" TO EOF.
+            IF FoundFlag = "N"
+                DISPLAY (11, 10) "Player Id Not Found."
+            ELSE
+                PERFORM ReplacePara.
+        CopyChangePara.
+            IF MPlayerId = TargetCode
+                MOVE "Y" TO FoundFlag
+                MOVE MPlayerId TO NPlayerId
+                MOVE NewName TO NName
+                MOVE NewTeamCode TO NTeamCode
+            ELSE
+                MOVE MPlayerId TO NPlayerId
+                MOVE MName TO NName
+                MOVE MTeamCode TO NTeamCode.
+            WRITE NewMastRec.
+            PERFORM ReadMastPara.
+        DeletePara.
+            MOVE "N" TO FoundFlag.
+            OPEN INPUT MastFile OUTPUT NewMastFile.
+            PERFORM ReadMastPara.
+            PERFORM CopyDeletePara UNTIL EOF = "Y".
+            CLOSE MastFile NewMastFile.
+            MOVE "N" TO EOF.
+            IF FoundFlag = "N"
+                DISPLAY (11, 10) "Player Id Not Found."
+            ELSE
+                PERFORM ReplacePara.
+        CopyDeletePara.
+            IF MPlayerId = TargetCode
+                MOVE "Y" TO FoundFlag
+            ELSE
+                MOVE MPlayerId TO NPlayerId
+                MOVE MName TO NName
+                MOVE MTeamCode TO NTeamCode
+                WRITE NewMastRec.
+            PERFORM ReadMastPara.
+        ReplacePara.
+            OPEN INPUT NewMastFile OUTPUT MastFile.
+            PERFORM ReadNewPara.
+            PERFORM CopyBackPara UNTIL EOF = "Y".
+            CLOSE NewMastFile MastFile.
+            MOVE "N" TO EOF.
+        ReadNewPara.
+            READ NewMastFile AT END MOVE "Y" TO EOF.
+        CopyBackPara.
+            MOVE NPlayerId TO MPlayerId.
+            MOVE NName TO MName.
+            MOVE NTeamCode TO MTeamCode.
+            WRITE MastRec.
+            PERFORM ReadNewPara.
