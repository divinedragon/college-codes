@@ -10,6 +10,20 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
             SELECT FileOut ASSIGN TO DISK.
+            SELECT EmpMastFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EmpNoIn
+            FILE STATUS IS EmpMastStatus.
+            SELECT ExcpLogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ExcpLogStatus.
+            SELECT AuditFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS AuditStatus.
+            SELECT CompParamFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CompParamStatus.
 
         DATA DIVISION.
         FILE SECTION.
@@ -17,14 +31,34 @@
             LABEL RECORDS ARE STANDARD
             VALUE OF FILE-ID IS "TempPay.dat".
         01  DataOut        PIC X(80).
+        FD EmpMastFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "EMPMAST.DAT".
+            COPY "EMPMAST.CPY".
+        FD ExcpLogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "ExcpLog.dat".
+            COPY "EXCPLOG.CPY".
+        FD AuditFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Audit.dat".
+            COPY "AUDIT.CPY".
+        FD CompParamFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "CompParam.dat".
+            COPY "PARAM.CPY".
 
         WORKING-STORAGE SECTION.
-        01  EmpNoIn        PIC 9(4).
-        01  NameIn         PIC A(20).
-        01  BasicIn        PIC 9(5)V99.
+        01  EmpMastStatus  PIC XX VALUE "00".
+        01  ExcpLogStatus  PIC XX VALUE "00".
+        01  AuditStatus    PIC XX VALUE "00".
+        01  CompParamStatus PIC XX VALUE "00".
+        01  BadValueOut    PIC X(20).
+        01  BadBasicOut    PIC Z(4)9.99.
+        01  DupFlag        PIC A VALUE "N".
         01  EOF            PIC A VALUE "N".
         01  Heading1.
-            05  F          PIC A(53) VALUE "XYZ BANK LTD.".
+            05  CompanyNameOut PIC A(53) VALUE "XYZ BANK LTD.".
         01  BlankRec       PIC X(80) VALUE SPACES.
         01  LineRec        PIC X(80) VALUE ALL "*".
         01  Heading2.
@@ -41,8 +75,10 @@
             05  BasicOut   PIC Z(4)9.99.
         PROCEDURE DIVISION.
         ControlPara.
-            PERFORM InputPara.
+            PERFORM ReadCompParamPara.
             OPEN OUTPUT FileOut.
+            PERFORM OpenMastPara.
+            PERFORM InputPara.
             WRITE DataOut FROM Heading1.
             WRITE DataOut FROM BlankRec.
             WRITE DataOut FROM LineRec.
@@ -52,12 +88,70 @@
             MOVE NameIn TO NameOut.
             MOVE BasicIn TO BasicOut.
             WRITE DataOut FROM DetailRec.
-            CLOSE FileOut.
-            STOP RUN.
+            WRITE EmpMastRec
+                INVALID KEY
+                    DISPLAY (10, 10) "Emp No. Already On Master."
+                NOT INVALID KEY
+                    PERFORM LogAuditPara.
+            CLOSE FileOut EmpMastFile.
+            MOVE 0 TO RETURN-CODE.
+            GOBACK.
+        ReadCompParamPara.
+            OPEN INPUT CompParamFile.
+            IF CompParamStatus = "00"
+                READ CompParamFile
+                MOVE CpCompanyName TO CompanyNameOut
+                CLOSE CompParamFile.
+        OpenMastPara.
+            OPEN I-O EmpMastFile.
+            IF EmpMastStatus = "35"
+                OPEN OUTPUT EmpMastFile
+                CLOSE EmpMastFile
+                OPEN I-O EmpMastFile.
         InputPara.
             DISPLAY (5, 10) "Enter Your Emp No. :- ".
             ACCEPT EmpNoIn.
-            DISPLAY (6, 10) "Enter Your Name :- ".
-            ACCEPT NameIn.
-            DISPLAY (7, 10) "Enter Basic Salary :- ".
-            ACCEPT BasicIn.
+            READ EmpMastFile
+                INVALID KEY MOVE "N" TO DupFlag
+                NOT INVALID KEY MOVE "Y" TO DupFlag.
+            IF DupFlag = "Y"
+                DISPLAY (10, 15) "Emp No. Already Exists. Re-Enter."
+                MOVE EmpNoIn TO BadValueOut
+                PERFORM LogExceptionPara
+                PERFORM InputPara
+            ELSE
+                DISPLAY (6, 10) "Enter Your Name :- "
+                ACCEPT NameIn
+                DISPLAY (7, 10) "Enter Basic Salary :- "
+                ACCEPT BasicIn
+                IF BasicIn NOT > 0
+                    DISPLAY (11, 15) "Basic Salary Must Be Positive."
+                    MOVE BasicIn TO BadBasicOut
+                    MOVE BadBasicOut TO BadValueOut
+                    PERFORM LogExceptionPara
+                    PERFORM InputPara
+                ELSE
+                    DISPLAY (8, 10) "Enter Department Code :- "
+                    ACCEPT EmpDept.
+        LogExceptionPara.
+            OPEN EXTEND ExcpLogFile.
+            IF ExcpLogStatus = "35"
+                OPEN OUTPUT ExcpLogFile.
+            MOVE "TEMP2" TO ElProgram.
+            MOVE "InputPara" TO ElParagraph.
+            MOVE BadValueOut TO ElBadValue.
+            ACCEPT ElTimestamp FROM DATE YYYYMMDD.
+            WRITE ExcpLogRec.
+            CLOSE ExcpLogFile.
+        LogAuditPara.
+            OPEN EXTEND AuditFile.
+            IF AuditStatus = "35"
+                OPEN OUTPUT AuditFile.
+            MOVE "TEMP2" TO AuProgram.
+            MOVE "EMPMAST.DAT" TO AuFileId.
+            MOVE EmpNoIn TO AuKey.
+            MOVE "NEW RECORD" TO AuBeforeImage.
+            MOVE NameIn TO AuAfterImage.
+            ACCEPT AuTimestamp FROM DATE YYYYMMDD.
+            WRITE AuditRec.
+            CLOSE AuditFile.
