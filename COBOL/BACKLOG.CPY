@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  BACKLOG.CPY                                                  *
+      *  One record per failing ("F") subject result, appended by     *
+      *  GRADE.COB's batch run and read back by REEXAM.COB to build   *
+      *  the supplementary-exam eligibility report.                   *
+      *****************************************************************
+       01  BacklogRec.
+           05  BkPrnNo        PIC 9(9).
+           05  BkSubjectCode  PIC X(4).
+           05  BkPercent      PIC 999V99.
