@@ -0,0 +1,123 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. DayEndConsol.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 09-08-2026.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PayRepFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS PayRepStatus.
+            SELECT ItemRepFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ItemRepStatus.
+            SELECT CricketRepFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CricketRepStatus.
+            SELECT DeckFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD PayRepFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PayRep.dat".
+        01  PayRepRec          PIC X(105).
+        FD ItemRepFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "ItemRepo.dat".
+        01  ItemRepRec         PIC X(80).
+        FD CricketRepFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "MReport.dat".
+        01  CricketRepRec      PIC X(80).
+        FD DeckFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "DailyDeck.dat".
+        01  DeckRec            PIC X(105).
+
+        WORKING-STORAGE SECTION.
+        01  PayRepStatus       PIC XX VALUE "00".
+        01  ItemRepStatus      PIC XX VALUE "00".
+        01  CricketRepStatus   PIC XX VALUE "00".
+        01  EOF                PIC A VALUE "N".
+        01  RunDate8           PIC 9(8).
+        01  CoverPage1.
+            05  F              PIC X(30) VALUE ALL SPACES.
+            05  F              PIC X(30) VALUE "END-OF-DAY REPORT DECK".
+        01  CoverPage2.
+            05  F              PIC X(5) VALUE ALL SPACES.
+            05  F              PIC X(11) VALUE "Run Date : ".
+            05  RunDateOut     PIC 9(8).
+        01  CoverPage3.
+            05  F              PIC X(5) VALUE ALL SPACES.
+            05  F              PIC X(40) VALUE
+                "Contents : Payroll / Inventory / Cricket".
+        01  LineRec            PIC X(105) VALUE ALL "=".
+        01  BlankRec           PIC X(105) VALUE ALL SPACES.
+        01  SectionHead.
+            05  F              PIC X(5) VALUE ALL SPACES.
+            05  F              PIC X(14) VALUE "SECTION : ".
+            05  SectionNameOut PIC X(30).
+
+        PROCEDURE DIVISION.
+        MainPara.
+            ACCEPT RunDate8 FROM DATE YYYYMMDD.
+            OPEN OUTPUT DeckFile.
+            MOVE RunDate8 TO RunDateOut.
+            WRITE DeckRec FROM LineRec.
+            WRITE DeckRec FROM CoverPage1.
+            WRITE DeckRec FROM CoverPage2.
+            WRITE DeckRec FROM CoverPage3.
+            WRITE DeckRec FROM LineRec.
+            WRITE DeckRec FROM BlankRec.
+            MOVE "PAYROLL REPORT" TO SectionNameOut.
+            WRITE DeckRec FROM SectionHead.
+            WRITE DeckRec FROM LineRec.
+            OPEN INPUT PayRepFile.
+            IF PayRepStatus = "00"
+                PERFORM ReadPayRepPara
+                PERFORM CopyPayRepPara UNTIL EOF = "Y"
+                CLOSE PayRepFile.
+            MOVE "N" TO EOF.
+            WRITE DeckRec FROM BlankRec.
+            MOVE "INVENTORY REPORT" TO SectionNameOut.
+            WRITE DeckRec FROM SectionHead.
+            WRITE DeckRec FROM LineRec.
+            OPEN INPUT ItemRepFile.
+            IF ItemRepStatus = "00"
+                PERFORM ReadItemRepPara
+                PERFORM CopyItemRepPara UNTIL EOF = "Y"
+                CLOSE ItemRepFile.
+            MOVE "N" TO EOF.
+            WRITE DeckRec FROM BlankRec.
+            MOVE "CRICKET STATS REPORT" TO SectionNameOut.
+            WRITE DeckRec FROM SectionHead.
+            WRITE DeckRec FROM LineRec.
+            OPEN INPUT CricketRepFile.
+            IF CricketRepStatus = "00"
+                PERFORM ReadCricketRepPara
+                PERFORM CopyCricketRepPara UNTIL EOF = "Y"
+                CLOSE CricketRepFile.
+            WRITE DeckRec FROM LineRec.
+            CLOSE DeckFile.
+            STOP RUN.
+        ReadPayRepPara.
+            READ PayRepFile AT END MOVE "Y" TO EOF.
+        CopyPayRepPara.
+            WRITE DeckRec FROM PayRepRec.
+            PERFORM ReadPayRepPara.
+        ReadItemRepPara.
+            READ ItemRepFile AT END MOVE "Y" TO EOF.
+        CopyItemRepPara.
+            WRITE DeckRec FROM ItemRepRec.
+            PERFORM ReadItemRepPara.
+        ReadCricketRepPara.
+            READ CricketRepFile AT END MOVE "Y" TO EOF.
+        CopyCricketRepPara.
+            WRITE DeckRec FROM CricketRepRec.
+            PERFORM ReadCricketRepPara.
