@@ -0,0 +1,9 @@
+      *================================================================
+      *  CAREER.CPY -- career batting-stats record, keyed on player id,
+      *  accumulated run over run the same way YTDMAST.CPY accumulates
+      *  payroll YTD totals across payroll runs.
+      *================================================================
+       01  CareerRec.
+           05  CrPlayerId          PIC X(4).
+           05  CrTotalRuns         PIC 9(6).
+           05  CrInnings           PIC 9(4).
