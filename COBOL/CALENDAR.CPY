@@ -0,0 +1,20 @@
+      *================================================================
+      *  CALENDAR.CPY -- linkage record for the shared CALENDAR
+      *  subprogram. Callers move an 8-digit YYYYMMDD date into
+      *  CalInDate, CALL "CALENDAR" USING CalLinkRec, and read back
+      *  the split date, day-of-week, fiscal year/period and holiday
+      *  flag instead of doing their own MOVE TodayDate TO MyDate.
+      *================================================================
+       01  CalLinkRec.
+           05  CalInDate           PIC 9(8).
+           05  CalInDateX REDEFINES CalInDate.
+               10  CalInYY         PIC 9(4).
+               10  CalInMM         PIC 99.
+               10  CalInDD         PIC 99.
+           05  CalDDOut            PIC 99.
+           05  CalMMOut            PIC 99.
+           05  CalYYOut            PIC 9(4).
+           05  CalDayOfWeek        PIC 9.
+           05  CalFiscalYear       PIC 9(4).
+           05  CalFiscalPeriod     PIC 99.
+           05  CalHoliday          PIC A.
