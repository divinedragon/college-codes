@@ -0,0 +1,121 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. PaySlipPrint.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FileIn ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT FileOut ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD FileIn
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PaySlip.dat".
+        01  PaySlipRec.
+            05  PSEmpNo    PIC 9(4).
+            05  PSName     PIC A(20).
+            05  PSBasic    PIC 9(6)V99.
+            05  PSDA       PIC 9(6)V99.
+            05  PSHRA      PIC 9(6)V99.
+            05  PSTotSal   PIC 9(6)V99.
+            05  PSPFDed    PIC 9(6)V99.
+            05  PSTDS      PIC 9(6)V99.
+            05  PSNetSal   PIC 9(6)V99.
+        FD FileOut
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PaySlips.dat".
+        01  RecOut         PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  EOF            PIC A VALUE "N".
+        01  LineRec        PIC X(80) VALUE ALL "*".
+        01  BlankRec       PIC X(80) VALUE SPACES.
+        01  SlipHeading.
+            05  F          PIC X(28) VALUE SPACES.
+            05  F          PIC A(20) VALUE "XYZ BANK LTD.".
+        01  SlipTitle.
+            05  F          PIC X(33) VALUE SPACES.
+            05  F          PIC A(14) VALUE "PAY SLIP".
+        01  SlipEmpNo.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC A(14) VALUE "Emp. No.   : ".
+            05  EmpNoOut   PIC 9(4).
+        01  SlipName.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC A(14) VALUE "Emp. Name  : ".
+            05  NameOut    PIC A(20).
+        01  SlipBasic.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC A(14) VALUE "Basic Pay  : ".
+            05  BasicOut   PIC Z(5)9.99.
+        01  SlipDA.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC A(14) VALUE "D.A.       : ".
+            05  DAOut      PIC Z(5)9.99.
+        01  SlipHRA.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC A(14) VALUE "H.R.A.     : ".
+            05  HRAOut     PIC Z(5)9.99.
+        01  SlipGross.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC A(14) VALUE "Gross Pay  : ".
+            05  TotSalOut  PIC Z(5)9.99.
+        01  SlipPF.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC A(14) VALUE "P.F.       : ".
+            05  PFOut      PIC Z(5)9.99.
+        01  SlipTDS.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC A(14) VALUE "T.D.S.     : ".
+            05  TDSOut     PIC Z(5)9.99.
+        01  SlipNet.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC A(14) VALUE "Net Pay    : ".
+            05  NetSalOut  PIC Z(5)9.99.
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            OPEN INPUT FileIn OUTPUT FileOut.
+            PERFORM ReadPara.
+            PERFORM SlipPara UNTIL EOF = "Y".
+            CLOSE FileIn FileOut.
+            STOP RUN.
+        ReadPara.
+            READ FileIn AT END MOVE "Y" TO EOF.
+        SlipPara.
+            MOVE PSEmpNo TO EmpNoOut.
+            MOVE PSName TO NameOut.
+            MOVE PSBasic TO BasicOut.
+            MOVE PSDA TO DAOut.
+            MOVE PSHRA TO HRAOut.
+            MOVE PSTotSal TO TotSalOut.
+            MOVE PSPFDed TO PFOut.
+            MOVE PSTDS TO TDSOut.
+            MOVE PSNetSal TO NetSalOut.
+            WRITE RecOut FROM LineRec.
+            WRITE RecOut FROM SlipHeading.
+            WRITE RecOut FROM SlipTitle.
+            WRITE RecOut FROM LineRec.
+            WRITE RecOut FROM SlipEmpNo.
+            WRITE RecOut FROM SlipName.
+            WRITE RecOut FROM BlankRec.
+            WRITE RecOut FROM SlipBasic.
+            WRITE RecOut FROM SlipDA.
+            WRITE RecOut FROM SlipHRA.
+            WRITE RecOut FROM SlipGross.
+            WRITE RecOut FROM SlipPF.
+            WRITE RecOut FROM SlipTDS.
+            WRITE RecOut FROM LineRec.
+            WRITE RecOut FROM SlipNet.
+            WRITE RecOut FROM LineRec.
+            WRITE RecOut FROM BlankRec.
+            WRITE RecOut FROM BlankRec.
+            PERFORM ReadPara.
