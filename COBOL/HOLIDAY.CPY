@@ -0,0 +1,8 @@
+      *================================================================
+      *  HOLIDAY.CPY -- one row per company holiday, scanned by the
+      *  CALENDAR subprogram's HolidayPara the same way the other
+      *  append-only lookup files in this shop are scanned.
+      *================================================================
+       01  HolidayRec.
+           05  HolDate             PIC 9(8).
+           05  HolDesc             PIC X(20).
