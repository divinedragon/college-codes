@@ -10,6 +10,9 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
             SELECT FileOut ASSIGN TO DISK.
+            SELECT CompParamFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CompParamStatus.
 
         DATA DIVISION.
         FILE SECTION.
@@ -17,6 +20,10 @@
             LABEL RECORDS ARE STANDARD
             VALUE OF FILE-ID IS "Report.dat".
         01  RecOut         PIC X(80).
+        FD CompParamFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "CompParam.dat".
+            COPY "PARAM.CPY".
 
         WORKING-STORAGE SECTION.
         01  DA             PIC 9(4)V99.
@@ -24,9 +31,10 @@
         01  TotSal         PIC 9(6)V99.
         01  SrNoOut        PIC 9 VALUE 1.
         01  EOF            PIC A VALUE "N".
+        01  CompParamStatus PIC XX VALUE "00".
         01  Heading1.
             05  F          PIC X(30) VALUE SPACES.
-            05  F          PIC A(20) VALUE "XYZ BANK LTD.".
+            05  CompanyNameOut PIC A(20) VALUE "XYZ BANK LTD.".
             05  F          PIC X(30) VALUE SPACES.
         01  BlankRec       PIC X(80) VALUE SPACES.
         01  LineRec        PIC X(80) VALUE ALL "*".
@@ -57,6 +65,7 @@
 
         PROCEDURE DIVISION.
         ControlPara.
+            PERFORM ReadCompParamPara.
             OPEN OUTPUT FileOut.
             WRITE RecOut FROM Heading1.
             WRITE RecOut FROM BlankRec.
@@ -65,3 +74,9 @@
             WRITE RecOut FROM LineRec.
             CLOSE FileOut.
             STOP RUN.
+        ReadCompParamPara.
+            OPEN INPUT CompParamFile.
+            IF CompParamStatus = "00"
+                READ CompParamFile
+                MOVE CpCompanyName TO CompanyNameOut
+                CLOSE CompParamFile.
