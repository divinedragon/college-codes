@@ -0,0 +1,10 @@
+      *================================================================
+      *  LEAVEATT.CPY -- shared leave/attendance record, keyed on
+      *  employee number. Payroll prorates BasicIn against this
+      *  record's days-worked/days-in-period instead of always paying
+      *  full Basic regardless of attendance for the period.
+      *================================================================
+       01  LeaveAttRec.
+           05  LaEmpNo             PIC 9(4).
+           05  LaDaysWorked        PIC 9(2).
+           05  LaDaysInPeriod      PIC 9(2).
