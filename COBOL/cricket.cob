@@ -18,18 +18,51 @@
             SELECT NewFile ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
 
+            SELECT SortedPlayersFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT ExcpLogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ExcpLogStatus.
+
             SELECT Transaction ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
 
-            SELECT Report ASSIGN TO DISK
+            SELECT ReportFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT TeamRawFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT TeamSortWork ASSIGN TO DISK.
+
+            SELECT TeamSortedFile ASSIGN TO DISK
             ORGANIZATION IS LINE SEQUENTIAL.
 
+            SELECT BowlFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS BowlStatus.
+
+            SELECT CareerFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS CrPlayerId
+            FILE STATUS IS CareerStatus.
+
+            SELECT RunLogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS RunLogStatus.
+
+            SELECT CompParamFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CompParamStatus.
+
        DATA DIVISION.
        FILE SECTION.
        FD Original
             LABEL RECORDS ARE STANDARD
             VALUE OF FILE-ID IS "Main.dat".
-       01 OriginalRec           PIC X(24).
+       01 OriginalRec           PIC X(28).
 
        FD NewFile
             LABEL RECORDS ARE STANDARD
@@ -37,11 +70,26 @@
        01 NewRec.
             05 MPlayerId        PIC X(4).
             05 MName            PIC X(20).
+            05 MTeamCode        PIC X(4).
+
+       FD SortedPlayersFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "SortedPlayers.dat".
+       01 SpRec.
+            05 SpPlayerId       PIC X(4).
+            05 SpName           PIC X(20).
+            05 SpTeamCode       PIC X(4).
+
+       FD ExcpLogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "ExcpLog.dat".
+            COPY "EXCPLOG.CPY".
 
        SD Temporary.
        01 TempRec.
             05 TempPlayerId     PIC X(4).
             05 F                PIC X(20).
+            05 TempTeamCode     PIC X(4).
        FD Transaction
             LABEL RECORDS ARE STANDARD
             VALUE OF FILE-ID IS "transac.dat".
@@ -49,16 +97,67 @@
             05 TPlayerId        PIC X(4).
             05 TMatchId         PIC 999.
             05 RunsScored       PIC 999.
+            05 WicketsTaken     PIC 99.
+            05 BallsFaced       PIC 999.
 
-       FD Report
+       FD ReportFile
             LABEL RECORDS ARE STANDARD
             VALUE OF FILE-ID IS "MReport.dat".
        01 RecOut                PIC X(80).
 
+       FD TeamRawFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "TeamRaw.dat".
+       01 TeamRawRec.
+            05 RwTeamCode       PIC X(4).
+            05 RwMatchId        PIC 999.
+            05 RwRuns           PIC 999.
+            05 RwWickets        PIC 99.
+
+       SD TeamSortWork.
+       01 TeamSortRec.
+            05 SwTeamCode       PIC X(4).
+            05 SwMatchId        PIC 999.
+            05 SwRuns           PIC 999.
+            05 SwWickets        PIC 99.
+
+       FD TeamSortedFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "TeamSorted.dat".
+       01 TeamSortedRec.
+            05 TsTeamCode       PIC X(4).
+            05 TsMatchId        PIC 999.
+            05 TsRuns           PIC 999.
+            05 TsWickets        PIC 99.
+
+       FD BowlFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "BowlTransac.dat".
+       01 BowlRec.
+            05 BPlayerId        PIC X(4).
+            05 BMatchId         PIC 999.
+            05 OversBowled      PIC 9V9.
+            05 RunsConceded     PIC 999.
+            05 WicketsBowl      PIC 99.
+
+       FD CareerFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "CAREER.DAT".
+            COPY "CAREER.CPY".
+
+       FD RunLogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "RunLog.dat".
+            COPY "RUNLOG.CPY".
+       FD CompParamFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "CompParam.dat".
+            COPY "PARAM.CPY".
+
        WORKING-STORAGE SECTION.
        01 Heading1.
             05 F                PIC X(33) VALUE ALL SPACES.
-            05 F                PIC X(15) VALUE "Country Name".
+            05 CompanyNameOut   PIC X(15) VALUE "Country Name".
        01 Heading2.
             05 F                PIC X(2) VALUE ALL SPACES.
             05 F                PIC X(8) VALUE "Date : ".
@@ -96,45 +195,164 @@
             05 F                PIC X(10) VALUE ALL SPACES.
             05 F                PIC X(10) VALUE "Average :".
             05 AverageOut       PIC ZZ9.99.
+       01 StrikeFooter.
+            05 F                PIC X(5) VALUE ALL SPACES.
+            05 F                PIC X(16) VALUE "Highest Score :".
+            05 HighScoreOut     PIC ZZ9.
+            05 F                PIC X(10) VALUE ALL SPACES.
+            05 F                PIC X(13) VALUE "Strike Rate :".
+            05 StrikeRateOut    PIC ZZZ9.99.
+       01 BowlingFooter.
+            05 F                PIC X(5) VALUE ALL SPACES.
+            05 F                PIC X(16) VALUE "Wickets Taken :".
+            05 WicketsBowlOut   PIC ZZ9.
+            05 F                PIC X(10) VALUE ALL SPACES.
+            05 F                PIC X(10) VALUE "Economy :".
+            05 EconomyOut       PIC Z9.99.
 
        01 Counter               PIC 99 VALUE 0.
        01 Average               PIC 999V99.
        01 TotalRuns             PIC 9999.
        01 PageNo                PIC 9 VALUE 0.
-       01 TodayDate             PIC 9(6).
-       01 MyDate.
-            05 YY               PIC 99.
-            05 MM               PIC 99.
-            05 DD               PIC 99.
+       01 LineCtr               PIC 9(4) VALUE 0.
+       01 LinesPerPage          PIC 9(4) VALUE 60.
+       COPY "CALENDAR.CPY".
+
+       01 TeamSortedEOF         PIC A VALUE "N".
+       01 FirstTeamGroup        PIC A VALUE "Y".
+       01 GroupTeamCode         PIC X(4).
+       01 GroupMatchId          PIC 999.
+       01 GroupRuns             PIC 9999.
+       01 GroupWickets          PIC 999.
+       01 TeamHeading.
+            05 F                PIC X(20) VALUE ALL SPACES.
+            05 F                PIC X(25) VALUE "Team Match Summary".
+       01 TeamRecHeader.
+            05 F                PIC X(5) VALUE ALL SPACES.
+            05 F                PIC X(10) VALUE "Team".
+            05 F                PIC X(10) VALUE ALL SPACES.
+            05 F                PIC X(10) VALUE "Match ID".
+            05 F                PIC X(10) VALUE ALL SPACES.
+            05 F                PIC X(10) VALUE "Runs".
+            05 F                PIC X(10) VALUE ALL SPACES.
+            05 F                PIC X(10) VALUE "Wickets".
+       01 TeamDetailRec.
+            05 F                PIC X(5) VALUE ALL SPACES.
+            05 TeamCodeOut      PIC X(4).
+            05 F                PIC X(11) VALUE ALL SPACES.
+            05 TeamMatchOut     PIC ZZ9.
+            05 F                PIC X(13) VALUE ALL SPACES.
+            05 TeamRunsOut      PIC ZZZ9.
+            05 F                PIC X(13) VALUE ALL SPACES.
+            05 TeamWktsOut      PIC ZZ9.
+
+       01 HighScore             PIC 999 VALUE 0.
+       01 TotalBalls            PIC 9999 VALUE 0.
+       01 StrikeRate            PIC 999V99 VALUE 0.
+
+       01 CareerStatus          PIC XX VALUE "00".
+       01 RunLogStatus          PIC XX VALUE "00".
+       01 CompParamStatus       PIC XX VALUE "00".
+       01 PlayerCount           PIC 9(6) VALUE 0.
+       01 GrandTotalRuns        PIC 9(7) VALUE 0.
+       COPY "CTLTOT.CPY".
+       01 ExcpLogStatus         PIC XX VALUE "00".
+       01 SpEOF                 PIC A VALUE "N".
+       01 PrevPlayerId          PIC X(4) VALUE SPACES.
+
+       01 BowlEOF               PIC A VALUE "N".
+       01 BowlStatus            PIC XX VALUE "00".
+       01 TotalOvers            PIC 999V9 VALUE 0.
+       01 TotalRunsConceded     PIC 9999 VALUE 0.
+       01 TotalWicketsBowl      PIC 999 VALUE 0.
+       01 EconomyRate           PIC 99V99 VALUE 0.
 
        PROCEDURE DIVISION.
        ControlPara.
+            PERFORM ReadCompParamPara.
             PERFORM SortPara.
+            PERFORM ValidatePara.
             PERFORM Prepare.
             PERFORM ReadFile1.
             PERFORM ReadFile2.
             PERFORM PagePara UNTIL MPlayerId = HIGH-VALUE
                              AND   TPlayerId = HIGH-VALUE.
-            CLOSE NewFile Transaction Report.
+            CLOSE NewFile Transaction ReportFile TeamRawFile CareerFile.
+            PERFORM TeamSortPara.
+            PERFORM TeamSummaryPara.
+            PERFORM LogRunPara.
+            MOVE RlReturnCode TO RETURN-CODE.
             DISPLAY "Congrats. It worked".
-            STOP RUN.
+            GOBACK.
+       LogRunPara.
+            OPEN EXTEND RunLogFile.
+            IF RunLogStatus = "35"
+                OPEN OUTPUT RunLogFile.
+            MOVE "CRICKET" TO RlProgram.
+            ACCEPT RlRunDate FROM DATE YYYYMMDD.
+            MOVE PlayerCount TO RlRecRead.
+            MOVE PlayerCount TO RlRecWrit.
+            MOVE 0 TO RlReturnCode.
+            WRITE RunLogRec.
+            CLOSE RunLogFile.
+       ReadCompParamPara.
+            OPEN INPUT CompParamFile.
+            IF CompParamStatus = "00"
+                READ CompParamFile
+                MOVE CpCompanyName TO CompanyNameOut
+                CLOSE CompParamFile.
        SortPara.
             SORT Temporary ON ASCENDING KEY TempPlayerId
-                 USING Original GIVING NewFile.
+                 USING Original GIVING SortedPlayersFile.
+       ValidatePara.
+            MOVE SPACES TO PrevPlayerId.
+            OPEN INPUT SortedPlayersFile.
+            OPEN OUTPUT NewFile.
+            PERFORM ReadSortedPlayersPara.
+            PERFORM ValidateOnePara UNTIL SpEOF = "Y".
+            CLOSE SortedPlayersFile NewFile.
+       ReadSortedPlayersPara.
+            READ SortedPlayersFile AT END MOVE "Y" TO SpEOF.
+       ValidateOnePara.
+            IF SpPlayerId NOT NUMERIC
+                MOVE SpPlayerId TO ElBadValue
+                PERFORM LogExceptionPara
+            ELSE IF SpPlayerId = PrevPlayerId
+                MOVE SpPlayerId TO ElBadValue
+                PERFORM LogExceptionPara
+            ELSE
+                MOVE SpPlayerId TO MPlayerId
+                MOVE SpName TO MName
+                MOVE SpTeamCode TO MTeamCode
+                WRITE NewRec
+                MOVE SpPlayerId TO PrevPlayerId.
+            PERFORM ReadSortedPlayersPara.
+       LogExceptionPara.
+            OPEN EXTEND ExcpLogFile.
+            IF ExcpLogStatus = "35"
+                OPEN OUTPUT ExcpLogFile.
+            MOVE "CRICKET" TO ElProgram.
+            MOVE "ValidatePara" TO ElParagraph.
+            ACCEPT ElTimestamp FROM DATE YYYYMMDD.
+            WRITE ExcpLogRec.
+            CLOSE ExcpLogFile.
        Prepare.
             OPEN INPUT NewFile
                  INPUT Transaction
-                 OUTPUT Report.
-            ACCEPT TodayDate FROM DATE.
-            MOVE TodayDate TO MyDate.
-            MOVE YY TO YYOut.
-            MOVE MM TO MMOut.
-            MOVE DD TO DDOut.
+                 OUTPUT ReportFile
+                 OUTPUT TeamRawFile.
+            PERFORM OpenCareerPara.
+            ACCEPT CalInDate FROM DATE YYYYMMDD.
+            CALL "Calendar" USING CalLinkRec.
+            MOVE CalDDOut TO DDOut.
+            MOVE CalMMOut TO MMOut.
+            MOVE CalYYOut TO YYOut.
        ReadFile1.
             READ NewFile AT END MOVE HIGH-VALUE TO MPlayerId.
        ReadFile2.
             READ Transaction AT END MOVE HIGH-VALUE TO TPlayerId.
        PagePara.
+            ADD 1 TO PlayerCount.
             COMPUTE PageNo = PageNo + 1.
             MOVE PageNo TO PageNoOut.
             MOVE MPlayerId TO PlayerIdOut.
@@ -146,18 +364,89 @@
             WRITE RecOut FROM BlankRec.
             WRITE RecOut FROM RecHeader.
             WRITE RecOut FROM LineRec.
+            MOVE 7 TO LineCtr.
             COMPUTE Counter = 0.
             COMPUTE TotalRuns = 0.
+            COMPUTE HighScore = 0.
+            COMPUTE TotalBalls = 0.
             PERFORM RecordPara UNTIL MPlayerId IS NOT EQUAL TO TPlayerId.
-            WRITE RecOut FROM LineRec.
+            MOVE LineRec TO RecOut.
+            PERFORM WriteLinePara.
             COMPUTE Average = TotalRuns / Counter.
             MOVE TotalRuns TO TotalRunsOut.
             MOVE Average TO AverageOut.
-            WRITE RecOut FROM Footer.
-            WRITE RecOut FROM BlankRec.
-            WRITE RecOut FROM BlankRec.
-            WRITE RecOut FROM BlankRec.
+            ADD TotalRuns TO GrandTotalRuns.
+            MOVE Footer TO RecOut.
+            PERFORM WriteLinePara.
+            IF TotalBalls > 0
+                COMPUTE StrikeRate = TotalRuns * 100 / TotalBalls
+            ELSE
+                MOVE 0 TO StrikeRate.
+            MOVE HighScore TO HighScoreOut.
+            MOVE StrikeRate TO StrikeRateOut.
+            MOVE StrikeFooter TO RecOut.
+            PERFORM WriteLinePara.
+            PERFORM CareerPara.
+            PERFORM BowlingPara.
+            MOVE TotalWicketsBowl TO WicketsBowlOut.
+            MOVE EconomyRate TO EconomyOut.
+            MOVE BowlingFooter TO RecOut.
+            PERFORM WriteLinePara.
+            MOVE BlankRec TO RecOut.
+            PERFORM WriteLinePara.
+            MOVE BlankRec TO RecOut.
+            PERFORM WriteLinePara.
+            MOVE BlankRec TO RecOut.
+            PERFORM WriteLinePara.
             PERFORM ReadFile1.
+       WriteLinePara.
+            IF LineCtr NOT < LinesPerPage
+                PERFORM NewHeadingPara.
+            WRITE RecOut.
+            ADD 1 TO LineCtr.
+       NewHeadingPara.
+            COMPUTE PageNo = PageNo + 1.
+            MOVE PageNo TO PageNoOut.
+            WRITE RecOut FROM Heading1.
+            WRITE RecOut FROM Heading2.
+            MOVE 2 TO LineCtr.
+       OpenCareerPara.
+            OPEN I-O CareerFile.
+            IF CareerStatus = "35"
+                OPEN OUTPUT CareerFile
+                CLOSE CareerFile
+                OPEN I-O CareerFile.
+       CareerPara.
+            MOVE MPlayerId TO CrPlayerId.
+            READ CareerFile
+                INVALID KEY
+                    MOVE 0 TO CrTotalRuns CrInnings.
+            ADD TotalRuns TO CrTotalRuns.
+            ADD 1 TO CrInnings.
+            REWRITE CareerRec
+                INVALID KEY WRITE CareerRec.
+       BowlingPara.
+            MOVE 0 TO TotalOvers.
+            MOVE 0 TO TotalRunsConceded.
+            MOVE 0 TO TotalWicketsBowl.
+            OPEN INPUT BowlFile.
+            IF BowlStatus = "00"
+                PERFORM ReadBowlPara
+                PERFORM ScanBowlPara UNTIL BowlEOF = "Y"
+                CLOSE BowlFile
+                MOVE "N" TO BowlEOF.
+            IF TotalOvers > 0
+                COMPUTE EconomyRate = TotalRunsConceded / TotalOvers
+            ELSE
+                MOVE 0 TO EconomyRate.
+       ReadBowlPara.
+            READ BowlFile AT END MOVE "Y" TO BowlEOF.
+       ScanBowlPara.
+            IF BPlayerId = MPlayerId
+                ADD OversBowled TO TotalOvers
+                ADD RunsConceded TO TotalRunsConceded
+                ADD WicketsBowl TO TotalWicketsBowl.
+            PERFORM ReadBowlPara.
        RecordPara.
             IF MPlayerId = TPlayerId
                PERFORM WriteRecord.
@@ -165,6 +454,62 @@
        WriteRecord.
             COMPUTE Counter = Counter + 1.
             COMPUTE TotalRuns = TotalRuns + RunsScored.
+            ADD BallsFaced TO TotalBalls.
+            IF RunsScored > HighScore
+                MOVE RunsScored TO HighScore.
             MOVE TMatchId TO MatchIdOut.
             MOVE RunsScored TO RunsOut.
-            WRITE RecOut FROM DetailRec.
+            MOVE DetailRec TO RecOut.
+            PERFORM WriteLinePara.
+            MOVE MTeamCode TO RwTeamCode.
+            MOVE TMatchId TO RwMatchId.
+            MOVE RunsScored TO RwRuns.
+            MOVE WicketsTaken TO RwWickets.
+            WRITE TeamRawRec.
+       TeamSortPara.
+            SORT TeamSortWork ON ASCENDING KEY SwTeamCode SwMatchId
+                 USING TeamRawFile GIVING TeamSortedFile.
+       TeamSummaryPara.
+            OPEN INPUT TeamSortedFile.
+            OPEN EXTEND ReportFile.
+            WRITE RecOut FROM TeamHeading.
+            WRITE RecOut FROM LineRec.
+            WRITE RecOut FROM TeamRecHeader.
+            WRITE RecOut FROM LineRec.
+            MOVE "Y" TO FirstTeamGroup.
+            PERFORM ReadTeamSortedPara.
+            PERFORM TeamGroupPara UNTIL TeamSortedEOF = "Y".
+            IF FirstTeamGroup = "N"
+                PERFORM WriteTeamGroupPara.
+            WRITE RecOut FROM LineRec.
+            MOVE PlayerCount TO CtRecsOut.
+            MOVE GrandTotalRuns TO CtKeyTotOut.
+            MOVE CalInDate TO CtRunDateOut.
+            WRITE RecOut FROM CtlTotRec.
+            CLOSE TeamSortedFile ReportFile.
+       ReadTeamSortedPara.
+            READ TeamSortedFile AT END MOVE "Y" TO TeamSortedEOF.
+       TeamGroupPara.
+            IF FirstTeamGroup = "Y"
+                MOVE "N" TO FirstTeamGroup
+                MOVE TsTeamCode TO GroupTeamCode
+                MOVE TsMatchId TO GroupMatchId
+                MOVE 0 TO GroupRuns
+                MOVE 0 TO GroupWickets
+            ELSE
+                IF TsTeamCode NOT = GroupTeamCode
+                   OR TsMatchId NOT = GroupMatchId
+                    PERFORM WriteTeamGroupPara
+                    MOVE TsTeamCode TO GroupTeamCode
+                    MOVE TsMatchId TO GroupMatchId
+                    MOVE 0 TO GroupRuns
+                    MOVE 0 TO GroupWickets.
+            COMPUTE GroupRuns = GroupRuns + TsRuns.
+            COMPUTE GroupWickets = GroupWickets + TsWickets.
+            PERFORM ReadTeamSortedPara.
+       WriteTeamGroupPara.
+            MOVE GroupTeamCode TO TeamCodeOut.
+            MOVE GroupMatchId TO TeamMatchOut.
+            MOVE GroupRuns TO TeamRunsOut.
+            MOVE GroupWickets TO TeamWktsOut.
+            WRITE RecOut FROM TeamDetailRec.
