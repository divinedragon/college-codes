@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  ATTEND.CPY                                                   *
+      *  Attendance snapshot record, keyed on AtPrnNo. Append-only -  *
+      *  the most recently appended record for a student is the      *
+      *  current one, same convention as PriceHist.dat/StockLedger.dat*
+      *  in the item-report subsystem.                                *
+      *****************************************************************
+       01  AttendRec.
+           05  AtPrnNo        PIC 9(9).
+           05  AtHeld         PIC 9(3).
+           05  AtAttended     PIC 9(3).
