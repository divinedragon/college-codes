@@ -0,0 +1,131 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ReExamElig.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT BacklogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT BacklogScanFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT StudentExtFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS EPrnNo
+            FILE STATUS IS StudentExtStatus.
+            SELECT ReExamRptFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD BacklogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Backlog.dat".
+            COPY "BACKLOG.CPY".
+        FD BacklogScanFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Backlog.dat".
+        01  ScanRec.
+            05  SkPrnNo        PIC 9(9).
+            05  SkSubjectCode  PIC X(4).
+            05  SkPercent      PIC 999V99.
+        FD StudentExtFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "StudentExt.dat".
+        01  ExtRec.
+            05  EPrnNo         PIC 9(9).
+            05  EName          PIC A(30).
+            05  ECourse        PIC A(6).
+        FD ReExamRptFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "ReExam.dat".
+        01  RecOut             PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  BacklogEOF     PIC A VALUE "N".
+        01  ScanEOF        PIC A VALUE "N".
+        01  StudentEOF     PIC A VALUE "N".
+        01  StudentExtStatus PIC XX VALUE "00".
+        01  OccurCount     PIC 9(3) VALUE 0.
+        01  NameFound      PIC A VALUE "N".
+        01  FoundName      PIC A(30).
+        01  FoundCourse    PIC A(6).
+        01  Heading1.
+            05  F          PIC X(20) VALUE SPACES.
+            05  F          PIC X(30) VALUE "Re-Exam Eligibility Report".
+        01  LineRec        PIC X(80) VALUE ALL "-".
+        01  DetailRec.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Prn No ".
+            05  PrnOut     PIC 9(9).
+            05  F          PIC X(2) VALUE SPACES.
+            05  NameOut    PIC A(30).
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Subject ".
+            05  SubjOut    PIC X(4).
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Percent ".
+            05  PctOut     PIC ZZ9.99.
+            05  F          PIC X(2) VALUE SPACES.
+            05  EligOut    PIC X(22).
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            OPEN INPUT BacklogFile OUTPUT ReExamRptFile.
+            WRITE RecOut FROM Heading1.
+            WRITE RecOut FROM LineRec.
+            PERFORM ReadBacklogPara.
+            PERFORM ReportPara UNTIL BacklogEOF = "Y".
+            WRITE RecOut FROM LineRec.
+            CLOSE BacklogFile ReExamRptFile.
+            STOP RUN.
+        ReadBacklogPara.
+            READ BacklogFile AT END MOVE "Y" TO BacklogEOF.
+        ReportPara.
+            PERFORM CountOccurPara.
+            PERFORM FindNamePara.
+            MOVE BkPrnNo TO PrnOut.
+            MOVE FoundName TO NameOut.
+            MOVE BkSubjectCode TO SubjOut.
+            MOVE BkPercent TO PctOut.
+            IF OccurCount > 1
+                MOVE "NOT ELIGIBLE-DETAINED" TO EligOut
+            ELSE
+                MOVE "ELIGIBLE FOR RE-EXAM" TO EligOut.
+            WRITE RecOut FROM DetailRec.
+            PERFORM ReadBacklogPara.
+        CountOccurPara.
+            MOVE 0 TO OccurCount.
+            OPEN INPUT BacklogScanFile.
+            PERFORM ReadScanPara.
+            PERFORM TallyPara UNTIL ScanEOF = "Y".
+            CLOSE BacklogScanFile.
+            MOVE "N" TO ScanEOF.
+        ReadScanPara.
+            READ BacklogScanFile AT END MOVE "Y" TO ScanEOF.
+        TallyPara.
+            IF SkPrnNo = BkPrnNo AND SkSubjectCode = BkSubjectCode
+                COMPUTE OccurCount = OccurCount + 1.
+            PERFORM ReadScanPara.
+        FindNamePara.
+            MOVE "N" TO NameFound.
+            MOVE SPACES TO FoundName.
+            MOVE SPACES TO FoundCourse.
+            OPEN INPUT StudentExtFile.
+            PERFORM ReadStudentPara.
+            PERFORM ScanStudentPara UNTIL StudentEOF = "Y".
+            CLOSE StudentExtFile.
+            MOVE "N" TO StudentEOF.
+        ReadStudentPara.
+            READ StudentExtFile AT END MOVE "Y" TO StudentEOF.
+        ScanStudentPara.
+            IF EPrnNo = BkPrnNo
+                MOVE "Y" TO NameFound
+                MOVE EName TO FoundName
+                MOVE ECourse TO FoundCourse.
+            PERFORM ReadStudentPara.
