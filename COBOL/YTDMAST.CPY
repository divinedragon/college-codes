@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  YTDMAST.CPY                                                  *
+      *  Year-to-date payroll accumulation record, keyed on EmpNoIn.  *
+      *****************************************************************
+       01  YtdRec.
+           05  YEmpNo         PIC 9(4).
+           05  YtdBasic       PIC 9(9)V99.
+           05  YtdDA          PIC 9(9)V99.
+           05  YtdHRA         PIC 9(9)V99.
+           05  YtdTotSal      PIC 9(9)V99.
+           05  YtdPFDed       PIC 9(9)V99.
+           05  YtdTDS         PIC 9(9)V99.
+           05  YtdNetSal      PIC 9(9)V99.
