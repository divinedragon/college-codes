@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  TRANSCPT.CPY                                                 *
+      *  Per-subject grade record, keyed on TrPrnNo/TrSubjectCode.    *
+      *  Written by GRADE.COB's batch run, one record per subject per *
+      *  student; read back by MERIT.COB and TRANSCPT.COB to join     *
+      *  a student's subject results across a semester.               *
+      *****************************************************************
+       01  TranscriptRec.
+           05  TrPrnNo        PIC 9(9).
+           05  TrSubjectCode  PIC X(4).
+           05  TrTotalMark    PIC 9(3).
+           05  TrPercent      PIC 999V99.
+           05  TrGrade        PIC A.
