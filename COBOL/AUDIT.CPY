@@ -0,0 +1,14 @@
+      *================================================================
+      *  AUDIT.CPY -- shared audit-trail record. Every program that
+      *  writes or rewrites a master file appends one of these to
+      *  Audit.dat (program, file, key, before/after image, when), so
+      *  an accidental rerun that clobbers data can be traced back and
+      *  reversed instead of just being gone.
+      *================================================================
+       01  AuditRec.
+           05  AuProgram           PIC X(12).
+           05  AuFileId            PIC X(12).
+           05  AuKey               PIC X(12).
+           05  AuBeforeImage       PIC X(30).
+           05  AuAfterImage        PIC X(30).
+           05  AuTimestamp         PIC 9(8).
