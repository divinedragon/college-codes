@@ -0,0 +1,14 @@
+      *================================================================
+      *  ARCHLOG.CPY -- one row per report file archived, appended to
+      *  the shop-wide ArchLog.dat so the purge job knows which dated
+      *  archive copies exist and how old each one is.
+      *================================================================
+       01  ArchLogRec.
+           05  ArProgram           PIC X(12).
+           05  ArBaseFile          PIC X(21).
+           05  ArArchiveFile       PIC X(21).
+           05  ArArchDate          PIC 9(8).
+           05  ArArchDateX REDEFINES ArArchDate.
+               10  ArArchYY        PIC 9(4).
+               10  ArArchMM        PIC 99.
+               10  ArArchDD        PIC 99.
