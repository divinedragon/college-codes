@@ -0,0 +1,51 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MainMenu.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+
+        DATA DIVISION.
+        WORKING-STORAGE SECTION.
+        01  ChoiceIn           PIC 9 VALUE 0.
+        01  QuitFlag           PIC A VALUE "N".
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            PERFORM MenuPara UNTIL QuitFlag = "Y".
+            STOP RUN.
+        MenuPara.
+            PERFORM PromptPara.
+            EVALUATE ChoiceIn
+                WHEN 1
+                    CALL "Payroll"
+                WHEN 2
+                    CALL "ItemReport"
+                WHEN 3
+                    CALL "StudentData"
+                WHEN 4
+                    CALL "Exam"
+                WHEN 5
+                    CALL "MastInquiry"
+                WHEN 6
+                    CALL "DeptExpense"
+                WHEN 7
+                    MOVE "Y" TO QuitFlag
+                WHEN OTHER
+                    DISPLAY (10, 10) "Invalid Choice. Re-Enter."
+            END-EVALUATE.
+        PromptPara.
+            DISPLAY (1, 10) "1. Payroll".
+            DISPLAY (2, 10) "2. Inventory".
+            DISPLAY (3, 10) "3. Student Records".
+            DISPLAY (4, 10) "4. Cricket Stats".
+            DISPLAY (5, 10) "5. Master Inquiry".
+            DISPLAY (6, 10) "6. Department Expense Report".
+            DISPLAY (7, 10) "7. Exit".
+            DISPLAY (9, 10) "Enter Choice :- ".
+            ACCEPT ChoiceIn.
