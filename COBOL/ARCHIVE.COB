@@ -0,0 +1,200 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. ReportArchive.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT PayRepFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS PayRepStatus.
+            SELECT ItemRepoFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ItemRepoStatus.
+            SELECT MReportFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS MReportStatus.
+            SELECT ArchiveFile ASSIGN TO ArchiveFileName
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ArchiveStatus.
+            SELECT ArchLogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ArchLogStatus.
+            SELECT ArchLogNewFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS ArchLogNewStatus.
+            SELECT RunLogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS RunLogStatus.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD PayRepFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "PayRep.dat".
+        01  PayRepRec          PIC X(105).
+        FD ItemRepoFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "ItemRepo.dat".
+        01  ItemRepoRec        PIC X(80).
+        FD MReportFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "MReport.dat".
+        01  MReportRec         PIC X(80).
+        FD ArchiveFile
+            LABEL RECORDS ARE STANDARD.
+        01  ArchiveRec         PIC X(105).
+        FD ArchLogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "ArchLog.dat".
+            COPY "ARCHLOG.CPY".
+        FD ArchLogNewFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "ArchLogNew.dat".
+        01  ArchLogNewRec      PIC X(62).
+        FD RunLogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "RunLog.dat".
+            COPY "RUNLOG.CPY".
+
+        WORKING-STORAGE SECTION.
+        01  PayRepStatus       PIC XX VALUE "00".
+        01  ItemRepoStatus     PIC XX VALUE "00".
+        01  MReportStatus      PIC XX VALUE "00".
+        01  ArchiveStatus      PIC XX VALUE "00".
+        01  ArchLogStatus      PIC XX VALUE "00".
+        01  ArchLogNewStatus   PIC XX VALUE "00".
+        01  RunLogStatus       PIC XX VALUE "00".
+        01  ArchiveFileName    PIC X(40).
+        01  EOF                PIC A VALUE "N".
+        01  RunDate8           PIC 9(8).
+        01  RunDate8X REDEFINES RunDate8.
+            05  RunYY          PIC 9(4).
+            05  RunMM          PIC 99.
+            05  RunDD          PIC 99.
+        01  RetentionDays      PIC 9(4) VALUE 90.
+        01  RecsArchived       PIC 9(6) VALUE 0.
+        01  RecsPurged         PIC 9(6) VALUE 0.
+        01  AgeRunDays         PIC 9(8).
+        01  AgeArchDays        PIC 9(8).
+        01  AgeDiffDays        PIC S9(8).
+        01  DelStatus          PIC S9(9) COMP-5 VALUE 0.
+        01  RenStatus          PIC S9(9) COMP-5 VALUE 0.
+        01  ArchLogEOF         PIC A VALUE "N".
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            ACCEPT RunDate8 FROM DATE YYYYMMDD.
+            PERFORM ArchivePayRepPara.
+            PERFORM ArchiveItemRepoPara.
+            PERFORM ArchiveMReportPara.
+            PERFORM PurgePara.
+            PERFORM LogRunPara.
+            STOP RUN.
+        ArchivePayRepPara.
+            OPEN INPUT PayRepFile.
+            IF PayRepStatus = "00"
+                STRING "PayRep_" RunDate8 ".dat" DELIMITED BY SIZE
+                    INTO ArchiveFileName
+                OPEN OUTPUT ArchiveFile
+                PERFORM ReadPayRepPara
+                PERFORM CopyPayRepPara UNTIL EOF = "Y"
+                CLOSE ArchiveFile
+                MOVE "N" TO EOF
+                PERFORM WriteArchLogPara
+                CLOSE PayRepFile.
+        ReadPayRepPara.
+            READ PayRepFile AT END MOVE "Y" TO EOF.
+        CopyPayRepPara.
+            MOVE PayRepRec TO ArchiveRec.
+            WRITE ArchiveRec.
+            ADD 1 TO RecsArchived.
+            PERFORM ReadPayRepPara.
+        ArchiveItemRepoPara.
+            OPEN INPUT ItemRepoFile.
+            IF ItemRepoStatus = "00"
+                STRING "ItemRepo_" RunDate8 ".dat" DELIMITED BY SIZE
+                    INTO ArchiveFileName
+                OPEN OUTPUT ArchiveFile
+                PERFORM ReadItemRepoPara
+                PERFORM CopyItemRepoPara UNTIL EOF = "Y"
+                CLOSE ArchiveFile
+                MOVE "N" TO EOF
+                PERFORM WriteArchLogPara
+                CLOSE ItemRepoFile.
+        ReadItemRepoPara.
+            READ ItemRepoFile AT END MOVE "Y" TO EOF.
+        CopyItemRepoPara.
+            MOVE ItemRepoRec TO ArchiveRec.
+            WRITE ArchiveRec.
+            ADD 1 TO RecsArchived.
+            PERFORM ReadItemRepoPara.
+        ArchiveMReportPara.
+            OPEN INPUT MReportFile.
+            IF MReportStatus = "00"
+                STRING "MReport_" RunDate8 ".dat" DELIMITED BY SIZE
+                    INTO ArchiveFileName
+                OPEN OUTPUT ArchiveFile
+                PERFORM ReadMReportPara
+                PERFORM CopyMReportPara UNTIL EOF = "Y"
+                CLOSE ArchiveFile
+                MOVE "N" TO EOF
+                PERFORM WriteArchLogPara
+                CLOSE MReportFile.
+        ReadMReportPara.
+            READ MReportFile AT END MOVE "Y" TO EOF.
+        CopyMReportPara.
+            MOVE MReportRec TO ArchiveRec.
+            WRITE ArchiveRec.
+            ADD 1 TO RecsArchived.
+            PERFORM ReadMReportPara.
+        WriteArchLogPara.
+            OPEN EXTEND ArchLogFile.
+            IF ArchLogStatus = "35"
+                OPEN OUTPUT ArchLogFile.
+            MOVE "ARCHIVE" TO ArProgram.
+            MOVE ArchiveFileName TO ArBaseFile.
+            MOVE ArchiveFileName TO ArArchiveFile.
+            MOVE RunDate8 TO ArArchDate.
+            WRITE ArchLogRec.
+            CLOSE ArchLogFile.
+        PurgePara.
+            COMPUTE AgeRunDays = RunYY * 360 + RunMM * 30 + RunDD.
+            OPEN INPUT ArchLogFile.
+            IF ArchLogStatus = "00"
+                OPEN OUTPUT ArchLogNewFile
+                PERFORM ReadArchLogPara
+                PERFORM PurgeOnePara UNTIL ArchLogEOF = "Y"
+                CLOSE ArchLogFile ArchLogNewFile
+                CALL "CBL_DELETE_FILE" USING "ArchLog.dat"
+                    RETURNING DelStatus
+                CALL "CBL_RENAME_FILE" USING "ArchLogNew.dat"
+                    "ArchLog.dat" RETURNING RenStatus.
+        ReadArchLogPara.
+            READ ArchLogFile AT END MOVE "Y" TO ArchLogEOF.
+        PurgeOnePara.
+            COMPUTE AgeArchDays = ArArchYY * 360 + ArArchMM * 30
+                                 + ArArchDD.
+            COMPUTE AgeDiffDays = AgeRunDays - AgeArchDays.
+            IF AgeDiffDays > RetentionDays
+                CALL "CBL_DELETE_FILE" USING ArArchiveFile
+                    RETURNING DelStatus
+                ADD 1 TO RecsPurged
+            ELSE
+                WRITE ArchLogNewRec FROM ArchLogRec.
+            PERFORM ReadArchLogPara.
+        LogRunPara.
+            OPEN EXTEND RunLogFile.
+            IF RunLogStatus = "35"
+                OPEN OUTPUT RunLogFile.
+            MOVE "ARCHIVE" TO RlProgram.
+            MOVE RunDate8 TO RlRunDate.
+            MOVE RecsArchived TO RlRecRead.
+            MOVE RecsPurged TO RlRecWrit.
+            MOVE 0 TO RlReturnCode.
+            WRITE RunLogRec.
+            CLOSE RunLogFile.
