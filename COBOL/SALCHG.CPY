@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  SALCHG.CPY                                                   *
+      *  Salary-change transaction record, keyed on EmpNoIn.          *
+      *****************************************************************
+       01  SalChgRec.
+           05  EmpNoIn        PIC 9(4).
+           05  NewBasic       PIC 9(5)V99.
