@@ -0,0 +1,58 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MatchResult.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MatchResultFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS MatchResultStatus.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD MatchResultFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "MatchResult.dat".
+            COPY "MATCHRES.CPY".
+
+        WORKING-STORAGE SECTION.
+        01  MatchIdIn          PIC 999.
+        01  Team1In            PIC X(4).
+        01  Team2In            PIC X(4).
+        01  WinnerIn           PIC X(4).
+        01  MatchResultStatus  PIC XX VALUE "00".
+        01  MoreFlag           PIC A VALUE "Y".
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            PERFORM OpenExtPara.
+            PERFORM EntryPara UNTIL MoreFlag NOT = "Y".
+            CLOSE MatchResultFile.
+            STOP RUN.
+        OpenExtPara.
+            OPEN EXTEND MatchResultFile.
+            IF MatchResultStatus = "35"
+                OPEN OUTPUT MatchResultFile.
+        EntryPara.
+            PERFORM InputPara.
+            MOVE MatchIdIn TO MrMatchId.
+            MOVE Team1In TO MrTeam1.
+            MOVE Team2In TO MrTeam2.
+            MOVE WinnerIn TO MrWinner.
+            WRITE MatchResultRec.
+            DISPLAY (11, 10) "Another Entry (Y/N) :- ".
+            ACCEPT MoreFlag.
+        InputPara.
+            DISPLAY (5, 10) "Enter Match Id :- ".
+            ACCEPT MatchIdIn.
+            DISPLAY (6, 10) "Enter Team 1 Code :- ".
+            ACCEPT Team1In.
+            DISPLAY (7, 10) "Enter Team 2 Code :- ".
+            ACCEPT Team2In.
+            DISPLAY (8, 10) "Enter Winner Code (TIE if tied) :- ".
+            ACCEPT WinnerIn.
