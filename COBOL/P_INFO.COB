@@ -12,10 +12,15 @@
         01 Name                       PIC A(20).
         PROCEDURE DIVISION.
         StartPara.
-           DISPLAY (5, 10) "Enter Your PRN No.:- ".
-           ACCEPT PrnNo.
+           PERFORM PrnNoPara.
            DISPLAY (7, 10) "Enter Your Name :- ".
            ACCEPT Name.
            DISPLAY (15, 10) "Hello ", Name.
            DISPLAY (16, 10) "Your PRN No. is ", PrnNo.
            STOP RUN.
+        PrnNoPara.
+           DISPLAY (5, 10) "Enter Your PRN No.:- ".
+           ACCEPT PrnNo.
+           IF PrnNo = 0
+              DISPLAY (10, 15) "Invalid Data Entry. Re-Enter."
+              PERFORM PrnNoPara.
