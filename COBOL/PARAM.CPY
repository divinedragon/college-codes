@@ -0,0 +1,10 @@
+      *================================================================
+      *  PARAM.CPY -- shared company/report parameter record, read
+      *  from CompParam.dat at start-up by every report-heading
+      *  paragraph instead of each program baking its own company
+      *  name literal into Heading1.
+      *================================================================
+       01  CompanyParamRec.
+           05  CpCompanyName       PIC X(20).
+           05  CpAddress           PIC X(30).
+           05  CpReportTitle       PIC X(20).
