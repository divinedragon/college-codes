@@ -0,0 +1,115 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MastInquiry.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT MastFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS MItemCode
+            FILE STATUS IS MastStatus.
+            SELECT EmpMastFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EmpNoIn
+            FILE STATUS IS EmpMastStatus.
+            SELECT StudentExtFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EPrnNo
+            FILE STATUS IS StudentExtStatus.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD MastFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Master.dat".
+        01  MastRec.
+            05  MItemCode      PIC X(4).
+            05  MItemName      PIC X(10).
+            05  MReorderLevel  PIC 9(4).
+            05  MCostCenter    PIC X(4).
+        FD EmpMastFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "EMPMAST.DAT".
+            COPY "EMPMAST.CPY".
+        FD StudentExtFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "StudentExt.dat".
+        01  ExtRec.
+            05  EPrnNo         PIC 9(9).
+            05  EName          PIC A(30).
+            05  ECourse        PIC A(6).
+
+        WORKING-STORAGE SECTION.
+        01  MastStatus         PIC XX VALUE "00".
+        01  EmpMastStatus      PIC XX VALUE "00".
+        01  StudentExtStatus   PIC XX VALUE "00".
+        01  MastTypeIn         PIC A VALUE SPACES.
+        01  FoundFlag          PIC A VALUE "N".
+        01  MoreFlag           PIC A VALUE "Y".
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            PERFORM InquiryPara UNTIL MoreFlag NOT = "Y".
+            GOBACK.
+        InquiryPara.
+            DISPLAY (3, 10) "Inquire - Item/Emp/Student (I/E/S) :- ".
+            ACCEPT MastTypeIn.
+            IF MastTypeIn = "I"
+                PERFORM ItemInquiryPara
+            ELSE IF MastTypeIn = "E"
+                PERFORM EmpInquiryPara
+            ELSE IF MastTypeIn = "S"
+                PERFORM StudentInquiryPara
+            ELSE
+                DISPLAY (11, 10) "Invalid Master Type.".
+            DISPLAY (18, 10) "Another Inquiry (Y/N) :- ".
+            ACCEPT MoreFlag.
+        ItemInquiryPara.
+            OPEN INPUT MastFile.
+            DISPLAY (5, 10) "Enter Item Code :- ".
+            ACCEPT MItemCode.
+            READ MastFile
+                INVALID KEY MOVE "N" TO FoundFlag
+                NOT INVALID KEY MOVE "Y" TO FoundFlag.
+            IF FoundFlag = "N"
+                DISPLAY (11, 10) "Item Code Not Found."
+            ELSE
+                DISPLAY (8, 10)  "Item Name      :- " MItemName
+                DISPLAY (9, 10)  "Reorder Level  :- " MReorderLevel
+                DISPLAY (10, 10) "Cost Center    :- " MCostCenter.
+            CLOSE MastFile.
+        EmpInquiryPara.
+            OPEN INPUT EmpMastFile.
+            DISPLAY (5, 10) "Enter Employee No. :- ".
+            ACCEPT EmpNoIn.
+            READ EmpMastFile
+                INVALID KEY MOVE "N" TO FoundFlag
+                NOT INVALID KEY MOVE "Y" TO FoundFlag.
+            IF FoundFlag = "N"
+                DISPLAY (11, 10) "Employee No. Not Found."
+            ELSE
+                DISPLAY (8, 10) "Employee Name  :- " NameIn
+                DISPLAY (9, 10) "Basic Salary   :- " BasicIn
+                DISPLAY (10, 10) "Department     :- " EmpDept.
+            CLOSE EmpMastFile.
+        StudentInquiryPara.
+            OPEN INPUT StudentExtFile.
+            DISPLAY (5, 10) "Enter Prn No. :- ".
+            ACCEPT EPrnNo.
+            READ StudentExtFile
+                INVALID KEY MOVE "N" TO FoundFlag
+                NOT INVALID KEY MOVE "Y" TO FoundFlag.
+            IF FoundFlag = "N"
+                DISPLAY (11, 10) "Prn No. Not Found."
+            ELSE
+                DISPLAY (8, 10) "Student Name   :- " EName
+                DISPLAY (9, 10) "Course         :- " ECourse.
+            CLOSE StudentExtFile.
