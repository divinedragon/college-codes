@@ -0,0 +1,81 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. Calendar.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT HolidayFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS HolidayStatus.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD HolidayFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Holiday.dat".
+            COPY "HOLIDAY.CPY".
+
+        WORKING-STORAGE SECTION.
+        01  HolidayEOF     PIC A VALUE "N".
+        01  HolidayStatus  PIC XX VALUE "00".
+        01  ZDay           PIC 99.
+        01  ZMonth         PIC 99.
+        01  ZYear          PIC 9(4).
+        01  ZCentury       PIC 99.
+        01  ZK             PIC 99.
+        01  ZTerm1         PIC 9(4).
+        01  ZH             PIC 9(6).
+
+        LINKAGE SECTION.
+        COPY "CALENDAR.CPY".
+
+        PROCEDURE DIVISION USING CalLinkRec.
+        MainPara.
+            PERFORM SplitDatePara.
+            PERFORM DayOfWeekPara.
+            PERFORM FiscalPara.
+            PERFORM HolidayPara.
+            GOBACK.
+        SplitDatePara.
+            MOVE CalInDD TO CalDDOut.
+            MOVE CalInMM TO CalMMOut.
+            MOVE CalInYY TO CalYYOut.
+        DayOfWeekPara.
+            MOVE CalInDD TO ZDay.
+            MOVE CalInMM TO ZMonth.
+            MOVE CalInYY TO ZYear.
+            IF ZMonth < 3
+                COMPUTE ZMonth = ZMonth + 12
+                COMPUTE ZYear = ZYear - 1.
+            COMPUTE ZCentury = ZYear / 100.
+            COMPUTE ZK = ZYear - ZCentury * 100.
+            COMPUTE ZTerm1 = (13 * (ZMonth + 1)) / 5.
+            COMPUTE ZH = ZDay + ZTerm1 + ZK + (ZK / 4)
+                       + (ZCentury / 4) + (5 * ZCentury).
+            COMPUTE CalDayOfWeek = ZH - (ZH / 7) * 7.
+        FiscalPara.
+            IF CalInMM NOT < 4
+                MOVE CalInYY TO CalFiscalYear
+                COMPUTE CalFiscalPeriod = CalInMM - 3
+            ELSE
+                COMPUTE CalFiscalYear = CalInYY - 1
+                COMPUTE CalFiscalPeriod = CalInMM + 9.
+        HolidayPara.
+            MOVE "N" TO CalHoliday.
+            OPEN INPUT HolidayFile.
+            IF HolidayStatus = "00"
+                PERFORM ReadHolidayPara
+                PERFORM ScanHolidayPara UNTIL HolidayEOF = "Y"
+                CLOSE HolidayFile
+                MOVE "N" TO HolidayEOF.
+        ReadHolidayPara.
+            READ HolidayFile AT END MOVE "Y" TO HolidayEOF.
+        ScanHolidayPara.
+            IF HolDate = CalInDate
+                MOVE "Y" TO CalHoliday.
+            PERFORM ReadHolidayPara.
