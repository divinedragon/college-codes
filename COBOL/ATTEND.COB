@@ -0,0 +1,54 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. AttendMaint.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT AttendFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS AttendStatus.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD AttendFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Attend.dat".
+            COPY "ATTEND.CPY".
+
+        WORKING-STORAGE SECTION.
+        01  PrnIn          PIC 9(9).
+        01  HeldIn         PIC 9(3).
+        01  AttendedIn     PIC 9(3).
+        01  AttendStatus   PIC XX VALUE "00".
+        01  MoreFlag       PIC A VALUE "Y".
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            PERFORM OpenExtPara.
+            PERFORM EntryPara UNTIL MoreFlag NOT = "Y".
+            CLOSE AttendFile.
+            STOP RUN.
+        OpenExtPara.
+            OPEN EXTEND AttendFile.
+            IF AttendStatus = "35"
+                OPEN OUTPUT AttendFile.
+        EntryPara.
+            PERFORM InputPara.
+            MOVE PrnIn TO AtPrnNo.
+            MOVE HeldIn TO AtHeld.
+            MOVE AttendedIn TO AtAttended.
+            WRITE AttendRec.
+            DISPLAY (9, 10) "Another Entry (Y/N) :- ".
+            ACCEPT MoreFlag.
+        InputPara.
+            DISPLAY (5, 10) "Enter Prn No. :- ".
+            ACCEPT PrnIn.
+            DISPLAY (6, 10) "Enter Classes Held :- ".
+            ACCEPT HeldIn.
+            DISPLAY (7, 10) "Enter Classes Attended :- ".
+            ACCEPT AttendedIn.
