@@ -10,7 +10,22 @@
         INPUT-OUTPUT SECTION.
         FILE-CONTROL.
             SELECT FileOut ASSIGN TO DISK
-            ORGANIZATION IS LINE SEQUENTIAL.
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FileOutStatus.
+            SELECT StudentExtFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS DYNAMIC
+            RECORD KEY IS EPrnNo
+            FILE STATUS IS StudentExtStatus.
+            SELECT RunLogFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS RunLogStatus.
+            SELECT AuditFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS AuditStatus.
+            SELECT CompParamFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS CompParamStatus.
 
         DATA DIVISION.
         FILE SECTION.
@@ -18,16 +33,43 @@
             LABEL RECORDS ARE STANDARD
             VALUE OF FILE-ID IS "MyFile.dat".
         01  DataOut        PIC X(80).
+        FD StudentExtFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "StudentExt.dat".
+        01  ExtRec.
+            05  EPrnNo     PIC 9(9).
+            05  EName      PIC A(30).
+            05  ECourse    PIC A(6).
+        FD RunLogFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "RunLog.dat".
+            COPY "RUNLOG.CPY".
+        FD AuditFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "Audit.dat".
+            COPY "AUDIT.CPY".
+        FD CompParamFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "CompParam.dat".
+            COPY "PARAM.CPY".
 
         WORKING-STORAGE SECTION.
+        01  RunLogStatus   PIC XX VALUE "00".
+        01  AuditStatus    PIC XX VALUE "00".
+        01  CompParamStatus PIC XX VALUE "00".
+        01  GrandPrnTotal  PIC 9(9) VALUE 0.
+        COPY "CTLTOT.CPY".
         01  PrnNoIn        PIC 9(9).
         01  NameIn         PIC A(30).
         01  CourseIn       PIC A(6).
-        01  SrNoIn         PIC 9 VALUE 1.
+        01  SrNoIn         PIC 99 VALUE 1.
         01  EOF            PIC A VALUE "N".
+        01  FileOutStatus  PIC XX VALUE "00".
+        01  StudentExtStatus PIC XX VALUE "00".
+        01  MoreFlag       PIC A VALUE "Y".
         01  Heading1.
             05  F          PIC X(30) VALUE SPACES.
-            05  F          PIC A(20) VALUE "XYZ BANK LTD.".
+            05  CompanyNameOut PIC A(20) VALUE "XYZ BANK LTD.".
             05  F          PIC X(30) VALUE SPACES.
         01  BlankRec       PIC X(80) VALUE SPACES.
         01  LineRec        PIC X(80) VALUE ALL "*".
@@ -42,7 +84,7 @@
             05  F          PIC A(7) VALUE "Course".
         01  DetailRec.
             05  F          PIC X(7) VALUE SPACES.
-            05  SrNoOut    PIC 9.
+            05  SrNoOut    PIC 99.
             05  F          PIC X(8) VALUE SPACES.
             05  PrnNoOut   PIC 9(9).
             05  F          PIC X(5) VALUE SPACES.
@@ -52,20 +94,78 @@
 
         PROCEDURE DIVISION.
         ControlPara.
+            PERFORM ReadCompParamPara.
+            PERFORM OpenOutPara.
+            PERFORM StudentPara UNTIL MoreFlag NOT = "Y".
+            COMPUTE CtRecsOut = SrNoIn - 1.
+            MOVE GrandPrnTotal TO CtKeyTotOut.
+            ACCEPT CtRunDateOut FROM DATE YYYYMMDD.
+            WRITE DataOut FROM CtlTotRec.
+            CLOSE FileOut StudentExtFile.
+            PERFORM LogRunPara.
+            GOBACK.
+        LogRunPara.
+            OPEN EXTEND RunLogFile.
+            IF RunLogStatus = "35"
+                OPEN OUTPUT RunLogFile.
+            MOVE "STUDATA" TO RlProgram.
+            ACCEPT RlRunDate FROM DATE YYYYMMDD.
+            MOVE SrNoIn TO RlRecRead.
+            MOVE SrNoIn TO RlRecWrit.
+            MOVE 0 TO RlReturnCode.
+            WRITE RunLogRec.
+            CLOSE RunLogFile.
+        ReadCompParamPara.
+            OPEN INPUT CompParamFile.
+            IF CompParamStatus = "00"
+                READ CompParamFile
+                MOVE CpCompanyName TO CompanyNameOut
+                CLOSE CompParamFile.
+        OpenOutPara.
+            OPEN EXTEND FileOut.
+            IF FileOutStatus = "35"
+                OPEN OUTPUT FileOut
+                WRITE DataOut FROM Heading1
+                WRITE DataOut FROM BlankRec
+                WRITE DataOut FROM LineRec
+                WRITE DataOut FROM Heading2
+                WRITE DataOut FROM LineRec.
+            OPEN I-O StudentExtFile.
+            IF StudentExtStatus = "35"
+                OPEN OUTPUT StudentExtFile
+                CLOSE StudentExtFile
+                OPEN I-O StudentExtFile.
+        StudentPara.
             PERFORM InputPara.
-            OPEN OUTPUT FileOut.
-            WRITE DataOut FROM Heading1.
-            WRITE DataOut FROM BlankRec.
-            WRITE DataOut FROM LineRec.
-            WRITE DataOut FROM Heading2.
-            WRITE DataOut FROM LineRec.
-            MOVE SrNoIn TO SrNoOut.
-            MOVE PrnNoIn TO PrnNoOut.
-            MOVE NameIn TO NameOut.
-            MOVE CourseIn TO CourseOut.
-            WRITE DataOut FROM DetailRec.
-            CLOSE FileOut.
-            STOP RUN.
+            MOVE PrnNoIn TO EPrnNo.
+            MOVE NameIn TO EName.
+            MOVE CourseIn TO ECourse.
+            WRITE ExtRec
+                INVALID KEY
+                    DISPLAY (12, 10) "PRN No. Already On Master."
+                NOT INVALID KEY
+                    MOVE SrNoIn TO SrNoOut
+                    MOVE PrnNoIn TO PrnNoOut
+                    MOVE NameIn TO NameOut
+                    MOVE CourseIn TO CourseOut
+                    WRITE DataOut FROM DetailRec
+                    PERFORM LogAuditPara
+                    ADD PrnNoIn TO GrandPrnTotal
+                    COMPUTE SrNoIn = SrNoIn + 1.
+            DISPLAY (9, 10) "Another Student (Y/N) :- ".
+            ACCEPT MoreFlag.
+        LogAuditPara.
+            OPEN EXTEND AuditFile.
+            IF AuditStatus = "35"
+                OPEN OUTPUT AuditFile.
+            MOVE "STUDATA" TO AuProgram.
+            MOVE "MyFile.dat" TO AuFileId.
+            MOVE PrnNoIn TO AuKey.
+            MOVE "NEW RECORD" TO AuBeforeImage.
+            MOVE NameIn TO AuAfterImage.
+            ACCEPT AuTimestamp FROM DATE YYYYMMDD.
+            WRITE AuditRec.
+            CLOSE AuditFile.
         InputPara.
             DISPLAY (5, 10) "Enter Your Prn No. ".
             ACCEPT PrnNoIn.
