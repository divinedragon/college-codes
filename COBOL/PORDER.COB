@@ -0,0 +1,114 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PurchaseOrderGen.
+       AUTHOR. Deepak.
+       INSTALLATION. Kirpa Bhawan.
+       DATE-WRITTEN. 02-02-2007.
+       DATE-COMPILED.
+       SECURITY. General.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ReorderIn ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT VendorFile ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS VendorStatus.
+           SELECT PoFile ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ReorderIn
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "Reorder.dat".
+       01 ReorderRec.
+           05  RItemCode        PIC X(4).
+           05  ROnHand          PIC 9(5).
+           05  RReorderLevel    PIC 9(4).
+
+       FD VendorFile
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "VendorMast.dat".
+       01 VendorRec.
+           05  VItemCode        PIC X(4).
+           05  VVendorCode      PIC X(4).
+           05  VVendorName      PIC X(20).
+
+       FD PoFile
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PO.dat".
+       01 RecOut                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 ReorderEOF            PIC A VALUE "N".
+       01 VendorEOF             PIC A VALUE "N".
+       01 VendorStatus          PIC XX VALUE "00".
+       01 VendorFound           PIC A VALUE "N".
+       01 FoundVendorCode       PIC X(4).
+       01 FoundVendorName       PIC X(20).
+       01 OrderQty              PIC 9(5).
+       01 Heading1.
+           05  F                PIC X(30) VALUE ALL SPACES.
+           05  F                PIC X(20) VALUE "Purchase Order Run".
+       01 LineRec               PIC X(80) VALUE ALL "-".
+       01 BlankRec              PIC X(80) VALUE ALL SPACES.
+       01 DetailRec.
+           05  F                PIC X(3) VALUE ALL SPACES.
+           05  F                PIC X(11) VALUE "Item Code ".
+           05  ItemCodeOut      PIC X(4).
+           05  F                PIC X(3) VALUE ALL SPACES.
+           05  F                PIC X(12) VALUE "Vendor Code ".
+           05  VendorCodeOut    PIC X(4).
+           05  F                PIC X(3) VALUE ALL SPACES.
+           05  F                PIC X(12) VALUE "Vendor Name ".
+           05  VendorNameOut    PIC X(20).
+           05  F                PIC X(3) VALUE ALL SPACES.
+           05  F                PIC X(11) VALUE "Order Qty ".
+           05  OrderQtyOut      PIC Z(4)9.
+       01 NoVendorRec.
+           05  F                PIC X(3) VALUE ALL SPACES.
+           05  F                PIC X(24) VALUE "** NO VENDOR ITEM:".
+           05  NoVendorCodeOut  PIC X(4).
+
+       PROCEDURE DIVISION.
+       ControlPara.
+           OPEN INPUT ReorderIn OUTPUT PoFile.
+           WRITE RecOut FROM Heading1.
+           WRITE RecOut FROM LineRec.
+           PERFORM ReadReorderPara.
+           PERFORM ProcessPara UNTIL ReorderEOF = "Y".
+           WRITE RecOut FROM LineRec.
+           CLOSE ReorderIn PoFile.
+           STOP RUN.
+       ReadReorderPara.
+           READ ReorderIn AT END MOVE "Y" TO ReorderEOF.
+       ProcessPara.
+           PERFORM FindVendorPara.
+           IF VendorFound = "Y"
+               COMPUTE OrderQty = RReorderLevel - ROnHand
+               MOVE RItemCode TO ItemCodeOut
+               MOVE FoundVendorCode TO VendorCodeOut
+               MOVE FoundVendorName TO VendorNameOut
+               MOVE OrderQty TO OrderQtyOut
+               WRITE RecOut FROM DetailRec
+           ELSE
+               MOVE RItemCode TO NoVendorCodeOut
+               WRITE RecOut FROM NoVendorRec.
+           PERFORM ReadReorderPara.
+       FindVendorPara.
+           MOVE "N" TO VendorFound.
+           OPEN INPUT VendorFile.
+           IF VendorStatus = "00"
+               PERFORM ReadVendorPara
+               PERFORM ScanVendorPara UNTIL VendorEOF = "Y"
+               CLOSE VendorFile
+               MOVE "N" TO VendorEOF.
+       ReadVendorPara.
+           READ VendorFile AT END MOVE "Y" TO VendorEOF.
+       ScanVendorPara.
+           IF VItemCode = RItemCode
+               MOVE "Y" TO VendorFound
+               MOVE VVendorCode TO FoundVendorCode
+               MOVE VVendorName TO FoundVendorName.
+           PERFORM ReadVendorPara.
