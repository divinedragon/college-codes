@@ -0,0 +1,11 @@
+      *================================================================
+      *  EXCPLOG.CPY -- shared exception/error-log record. Every
+      *  program that used to just DISPLAY a rejected entry writes one
+      *  of these to ExcpLog.dat instead (or as well), so the batch
+      *  window's problems can be reviewed afterward.
+      *================================================================
+       01  ExcpLogRec.
+           05  ElProgram           PIC X(12).
+           05  ElParagraph         PIC X(20).
+           05  ElBadValue          PIC X(20).
+           05  ElTimestamp         PIC 9(8).
