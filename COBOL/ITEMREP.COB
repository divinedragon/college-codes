@@ -4,11 +4,36 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FileIn1 ASSIGN TO DISK
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS MItemCode
+           FILE STATUS IS FileIn1Status.
            SELECT FileIn2 ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SortWork ASSIGN TO DISK.
+           SELECT SortedTrasac ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
            SELECT FileOut ASSIGN TO DISK
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ReorderFile ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PriceHistFile ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS PriceHistStatus.
+           SELECT StockLedgerFile ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS StockLedgerStatus.
+           SELECT GLFile ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RunLogFile ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS RunLogStatus.
+           SELECT CompParamFile ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS CompParamStatus.
+           SELECT ExcpLogFile ASSIGN TO DISK
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ExcpLogStatus.
        DATA DIVISION.
        FILE SECTION.
        FD FileIn1
@@ -17,10 +42,25 @@
        01 RecIn1.
            05  MItemCode        PIC X(4).
            05  MItemName        PIC X(10).
+           05  MReorderLevel    PIC 9(4).
+           05  MCostCenter      PIC X(4).
 
        FD FileIn2
            LABEL RECORDS ARE STANDARD
            VALUE OF FILE-ID IS "Trasac.dat".
+       01 RawRecIn2.
+           05  RawTItemCode     PIC X(4).
+           05  RawQty           PIC 9(4).
+           05  RawRate          PIC 9(4)V99.
+
+       SD SortWork.
+       01 SortRec.
+           05  SortItemCode     PIC X(4).
+           05  F                PIC X(10).
+
+       FD SortedTrasac
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "SrtTrasac.dat".
        01 RecIn2.
            05  TItemCode        PIC X(4).
            05  Qty              PIC 9(4).
@@ -31,19 +71,83 @@
            VALUE OF FILE-ID IS "ItemRepo.dat".
        01 RecOut                PIC X(80).
 
+       FD ReorderFile
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "Reorder.dat".
+       01 ReorderExtRec.
+           05  RItemCode        PIC X(4).
+           05  ROnHand          PIC 9(5).
+           05  RReorderLevel    PIC 9(4).
+
+       FD PriceHistFile
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "PriceHist.dat".
+       01 PriceHistRec.
+           05  PHItemCode       PIC X(4).
+           05  PHRate           PIC 9(4)V99.
+           05  PHEffDate        PIC 9(8).
+
+       FD StockLedgerFile
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "StockLedger.dat".
+       01 StockLedgerRec.
+           05  SLItemCode       PIC X(4).
+           05  SLRunQty         PIC 9(5).
+           05  SLBalance        PIC 9(7).
+           05  SLRunDate        PIC 9(8).
+
+       FD GLFile
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "GLExtract.dat".
+       01 GLRec.
+           05  GLItemCode       PIC X(4).
+           05  GLCostCenter     PIC X(4).
+           05  GLTotalCost      PIC 9(6)V99.
+           05  GLRunDate        PIC 9(8).
+       FD RunLogFile
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "RunLog.dat".
+           COPY "RUNLOG.CPY".
+       FD CompParamFile
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "CompParam.dat".
+           COPY "PARAM.CPY".
+       FD ExcpLogFile
+           LABEL RECORDS ARE STANDARD
+           VALUE OF FILE-ID IS "ExcpLog.dat".
+           COPY "EXCPLOG.CPY".
+
        WORKING-STORAGE SECTION.
-       01 TodayDate             PIC X(6).
-       01 MyDate.
-           05  YY               PIC 99.
-           05  MM               PIC 99.
-           05  DD               PIC 99.
+       01 RunLogStatus           PIC XX VALUE "00".
+       01 CompParamStatus        PIC XX VALUE "00".
+       01 ExcpLogStatus          PIC XX VALUE "00".
+       01 FileIn1Status          PIC XX VALUE "00".
+       01 ItemCount              PIC 9(6) VALUE 0.
+       01 GrandTotalCost         PIC 9(8)V99 VALUE 0.
+       COPY "CALENDAR.CPY".
+       COPY "CTLTOT.CPY".
        01 PageNo                PIC 99 VALUE 1.
+       01 LineCtr               PIC 9(4) VALUE 0.
+       01 LinesPerPage          PIC 9(4) VALUE 60.
        01 Cost                  PIC 9(5)V99 VALUE 0.
        01 TotalCost             PIC 9(6)V99 VALUE 0.
+       01 NetQty                PIC 9(5) VALUE 0.
        01 SrNo                  PIC 99 VALUE 1.
+       01 RunDate8               PIC 9(8).
+       01 LastRate               PIC S9(4)V99 VALUE 0.
+       01 PriceVar               PIC S9(4)V99.
+       01 PriceFound             PIC A VALUE "N".
+       01 TransSeenFlag          PIC A VALUE "N".
+       01 PriceHistEOF           PIC A VALUE "N".
+       01 PriceHistStatus        PIC XX VALUE "00".
+       01 PriorBalance           PIC 9(7) VALUE 0.
+       01 NewBalance             PIC 9(7) VALUE 0.
+       01 SLFound                PIC A VALUE "N".
+       01 SLEOF                  PIC A VALUE "N".
+       01 StockLedgerStatus      PIC XX VALUE "00".
        01 Heading1.
            05  F                PIC X(30) VALUE ALL SPACES.
-           05  F                PIC X(15) VALUE "XYZ Co. Ltd.".
+           05  CompanyNameOut   PIC X(15) VALUE "XYZ Co. Ltd.".
        01 Heading2.
            05  F                PIC X(3) VALUE ALL SPACES.
            05  F                PIC X(8) VALUE "DATE : ".
@@ -69,6 +173,7 @@
            05  F                PIC X(15) VALUE "Quantity".
            05  F                PIC X(15) VALUE "Rate".
            05  F                PIC X(15) VALUE "Total Cost".
+           05  F                PIC X(15) VALUE "Price Var".
        01 DetailRec2.
            05  F                PIC X(4) VALUE ALL SPACES.
            05  SrNoOut          PIC Z9.
@@ -78,66 +183,260 @@
            05  RateOut          PIC Z(3)9.99.
            05  F                PIC X(9) VALUE ALL SPACES.
            05  CostOut          PIC Z(4)9.99.
+           05  F                PIC X(5) VALUE ALL SPACES.
+           05  PriceVarOut      PIC -Z(3)9.99.
        01 PageFooter.
            05  F                PIC X(15) VALUE ALL SPACES.
            05  F                PIC X(25) VALUE "Total Cost of Item : ".
            05  TotalCostOut     PIC Z(4)9.99.
+       01 ReorderAlertRec.
+           05  F                PIC X(5) VALUE ALL SPACES.
+           05  F                PIC X(19) VALUE "** REORDER ALERT:".
+           05  F                PIC X(3) VALUE ALL SPACES.
+           05  F                PIC X(10) VALUE "Item Code".
+           05  AlertCodeOut     PIC 9(4).
+           05  F                PIC X(3) VALUE ALL SPACES.
+           05  F                PIC X(9) VALUE "On Hand ".
+           05  AlertQtyOut      PIC Z(4)9.
+           05  F                PIC X(3) VALUE ALL SPACES.
+           05  F                PIC X(13) VALUE "Reorder Lvl ".
+           05  AlertLevelOut    PIC Z(3)9.
+       01 NoTransRec.
+           05  F              PIC X(5) VALUE ALL SPACES.
+           05  F              PIC X(24) VALUE "** NO TRANSAC ITEM:".
+           05  NoTransCodeOut PIC 9(4).
+       01 OrphanRec.
+           05  F              PIC X(5) VALUE ALL SPACES.
+           05  F              PIC X(24) VALUE "** UNMATCHED TRANSAC:".
+           05  OrphanCodeOut  PIC X(4).
 
        PROCEDURE DIVISION.
        ControlPara.
+           PERFORM ReadCompParamPara.
+           PERFORM SortPara.
+           ACCEPT RunDate8 FROM DATE YYYYMMDD.
            OPEN INPUT FileIn1
-                INPUT FileIn2
-                OUTPUT FileOut.
-           ACCEPT TodayDate FROM DATE.
+                INPUT SortedTrasac
+                OUTPUT FileOut
+                OUTPUT ReorderFile
+                OUTPUT GLFile.
+           IF FileIn1Status NOT = "00"
+               DISPLAY "Master.dat Not Found. Run Aborted."
+               MOVE 8 TO RlReturnCode
+               PERFORM LogRunPara
+               MOVE RlReturnCode TO RETURN-CODE
+               GOBACK.
            DISPLAy "ALL THE FILES OPENED SUCCESSFULLY.".
-           MOVE TodayDate TO MyDate.
-           MOVE DD TO DDOut.
-           MOVE MM TO MMOut.
-           MOVE YY TO YYOut.
+           MOVE RunDate8 TO CalInDate.
+           CALL "Calendar" USING CalLinkRec.
+           MOVE CalDDOut TO DDOut.
+           MOVE CalMMOut TO MMOut.
+           MOVE CalYYOut TO YYOut.
+           MOVE LOW-VALUE TO MItemCode.
+           START FileIn1 KEY IS NOT LESS THAN MItemCode.
            PERFORM ReadFile1.
            PERFORM ReadFile2.           
            PERFORM PagePara UNTIL MItemCode = HIGH-VALUE
                             AND   TItemCode = HIGH-VALUE.
-           CLOSE FileIn1 FileIn2 FileOut.
-           STOP RUN.
+           PERFORM DrainOrphanPara UNTIL TItemCode = HIGH-VALUE.
+           MOVE ItemCount TO CtRecsOut.
+           MOVE GrandTotalCost TO CtKeyTotOut.
+           MOVE RunDate8 TO CtRunDateOut.
+           WRITE RecOut FROM CtlTotRec.
+           CLOSE FileIn1 SortedTrasac FileOut ReorderFile GLFile.
+           PERFORM LogRunPara.
+           MOVE RlReturnCode TO RETURN-CODE.
+           GOBACK.
+       LogRunPara.
+           OPEN EXTEND RunLogFile.
+           IF RunLogStatus = "35"
+               OPEN OUTPUT RunLogFile.
+           MOVE "ITEMREP" TO RlProgram.
+           MOVE RunDate8 TO RlRunDate.
+           MOVE ItemCount TO RlRecRead.
+           MOVE ItemCount TO RlRecWrit.
+           MOVE 0 TO RlReturnCode.
+           WRITE RunLogRec.
+           CLOSE RunLogFile.
+       ReadCompParamPara.
+           OPEN INPUT CompParamFile.
+           IF CompParamStatus = "00"
+               READ CompParamFile
+               MOVE CpCompanyName TO CompanyNameOut
+               CLOSE CompParamFile.
+       SortPara.
+           SORT SortWork ON ASCENDING KEY SortItemCode
+                USING FileIn2 GIVING SortedTrasac.
        ReadFile1.
-           READ FileIn1 AT END MOVE HIGH-VALUE TO MItemCode.
+           READ FileIn1 NEXT RECORD AT END MOVE HIGH-VALUE TO MItemCode.
 
        ReadFile2.
-           READ FileIn2 AT END MOVE HIGH-VALUE TO TItemCode.
+           READ SortedTrasac AT END MOVE HIGH-VALUE TO TItemCode.
 
        PagePara.
+           IF MItemCode = HIGH-VALUE
+               PERFORM DrainOrphanPara UNTIL TItemCode NOT < MItemCode
+           ELSE
+               ADD 1 TO ItemCount
+               MOVE PageNo TO PageNoOut
+               WRITE RecOut FROM Heading1
+               WRITE RecOut FROM Heading2
+               MOVE 2 TO LineCtr
+               MOVE MItemCode TO ItemCodeOut
+               MOVE MItemName TO ItemNameOut
+               MOVE DetailRec1 TO RecOut
+               PERFORM WriteLinePara
+               MOVE LineRec TO RecOut
+               PERFORM WriteLinePara
+               MOVE RecHead TO RecOut
+               PERFORM WriteLinePara
+               MOVE LineRec TO RecOut
+               PERFORM WriteLinePara
+               COMPUTE TotalCost = 0
+               COMPUTE NetQty = 0
+               COMPUTE SrNo = 1
+               MOVE "N" TO TransSeenFlag
+               PERFORM DrainOrphanPara UNTIL TItemCode NOT < MItemCode
+               PERFORM DetailPara UNTIL MItemCode < TItemCode
+               IF TransSeenFlag = "N"
+                   MOVE MItemCode TO NoTransCodeOut
+                   MOVE NoTransRec TO RecOut
+                   PERFORM WriteLinePara
+               END-IF
+               PERFORM FindLastBalancePara
+               COMPUTE NewBalance = PriorBalance + NetQty
+               IF NetQty > 0
+                   PERFORM AppendLedgerPara
+               ADD TotalCost TO GrandTotalCost
+               MOVE MItemCode TO GLItemCode
+               MOVE MCostCenter TO GLCostCenter
+               MOVE TotalCost TO GLTotalCost
+               MOVE RunDate8 TO GLRunDate
+               WRITE GLRec
+               MOVE TotalCost TO TotalCostOut
+               MOVE LineRec TO RecOut
+               PERFORM WriteLinePara
+               MOVE PageFooter TO RecOut
+               PERFORM WriteLinePara
+               IF NewBalance < MReorderLevel
+                   MOVE MItemCode TO AlertCodeOut
+                   MOVE NewBalance TO AlertQtyOut
+                   MOVE MReorderLevel TO AlertLevelOut
+                   MOVE ReorderAlertRec TO RecOut
+                   PERFORM WriteLinePara
+                   MOVE MItemCode TO RItemCode
+                   MOVE NewBalance TO ROnHand
+                   MOVE MReorderLevel TO RReorderLevel
+                   WRITE ReorderExtRec
+               PERFORM ReadFile1
+               COMPUTE PageNo = PageNo + 1
+               MOVE BlankRec TO RecOut
+               PERFORM WriteLinePara
+               MOVE BlankRec TO RecOut
+               PERFORM WriteLinePara.
+       DrainOrphanPara.
+           MOVE TItemCode TO OrphanCodeOut.
+           MOVE OrphanRec TO RecOut.
+           PERFORM WriteLinePara.
+           PERFORM ReadFile2.
+       WriteLinePara.
+           IF LineCtr NOT < LinesPerPage
+               PERFORM NewHeadingPara.
+           WRITE RecOut.
+           ADD 1 TO LineCtr.
+       NewHeadingPara.
+           COMPUTE PageNo = PageNo + 1.
            MOVE PageNo TO PageNoOut.
            WRITE RecOut FROM Heading1.
            WRITE RecOut FROM Heading2.
-           MOVE MItemCode TO ItemCodeOut.
-           MOVE MItemName TO ItemNameOut.
-           WRITE RecOut FROM DetailRec1.
-           WRITE RecOut FROM LineRec.
-           WRITE RecOut FROM RecHead.
-           WRITE RecOut FROM LineRec.
-           COMPUTE TotalCost = 0.
-           COMPUTE SrNo = 1.
-           PERFORM DetailPara UNTIL MItemCode < TItemCode.
-           PERFORM ReadFile1.
-           MOVE TotalCost TO TotalCostOut.
-           WRITE RecOut FROM LineRec.
-           WRITE RecOut FROM PageFooter.
-           COMPUTE PageNo = PageNo + 1.
-           WRITE RecOut FROM BlankRec.
-           WRITE RecOut FROM BlankRec.
+           MOVE 2 TO LineCtr.
        DetailPara.
            IF MItemCode = TItemCode
               PERFORM WriteRec.
        WriteRec.
-           DISPLAY "IT IS COMING TILL HERE.".
-           COMPUTE Cost = Qty * Rate.
-           COMPUTE TotalCost = TotalCost + Cost.
-           MOVE Qty TO QtyOut.
-           MOVE Rate TO RateOut.
-           MOVE Cost TO CostOut.
-           MOVE SrNo TO SrNoOut.
-           WRITE RecOut FROM DetailRec2.
-           COMPUTE SrNo = SrNo + 1.
-           display titemcode, mitemcode.
-           PERFORM ReadFile2.
+           MOVE "Y" TO TransSeenFlag.
+           IF Qty NOT > 0 OR Qty > 9999
+               OR Rate NOT > 0 OR Rate > 9999.99
+               MOVE TItemCode TO ElBadValue
+               PERFORM LogQtyRateExceptionPara
+               PERFORM ReadFile2
+           ELSE
+               PERFORM FindLastPricePara
+               IF PriceFound = "Y"
+                   COMPUTE PriceVar = Rate - LastRate
+               ELSE
+                   COMPUTE PriceVar = 0
+               END-IF
+               COMPUTE Cost = Qty * Rate
+               COMPUTE TotalCost = TotalCost + Cost
+               COMPUTE NetQty = NetQty + Qty
+               MOVE Qty TO QtyOut
+               MOVE Rate TO RateOut
+               MOVE Cost TO CostOut
+               MOVE PriceVar TO PriceVarOut
+               MOVE SrNo TO SrNoOut
+               MOVE DetailRec2 TO RecOut
+               PERFORM WriteLinePara
+               COMPUTE SrNo = SrNo + 1
+               PERFORM AppendPricePara
+               PERFORM ReadFile2.
+       LogQtyRateExceptionPara.
+           OPEN EXTEND ExcpLogFile.
+           IF ExcpLogStatus = "35"
+               OPEN OUTPUT ExcpLogFile.
+           MOVE "ITEMREP" TO ElProgram.
+           MOVE "WriteRec" TO ElParagraph.
+           ACCEPT ElTimestamp FROM DATE YYYYMMDD.
+           WRITE ExcpLogRec.
+           CLOSE ExcpLogFile.
+       FindLastPricePara.
+           MOVE "N" TO PriceFound.
+           MOVE 0 TO LastRate.
+           OPEN INPUT PriceHistFile.
+           IF PriceHistStatus = "00"
+               PERFORM ReadPriceHistPara
+               PERFORM ScanPriceHistPara UNTIL PriceHistEOF = "Y"
+               CLOSE PriceHistFile.
+           MOVE "N" TO PriceHistEOF.
+       ReadPriceHistPara.
+           READ PriceHistFile AT END MOVE "Y" TO PriceHistEOF.
+       ScanPriceHistPara.
+           IF PHItemCode = TItemCode
+               MOVE "Y" TO PriceFound
+               MOVE PHRate TO LastRate.
+           PERFORM ReadPriceHistPara.
+       AppendPricePara.
+           OPEN EXTEND PriceHistFile.
+           IF PriceHistStatus = "35"
+               OPEN OUTPUT PriceHistFile.
+           MOVE TItemCode TO PHItemCode.
+           MOVE Rate TO PHRate.
+           MOVE RunDate8 TO PHEffDate.
+           WRITE PriceHistRec.
+           CLOSE PriceHistFile.
+       FindLastBalancePara.
+           MOVE "N" TO SLFound.
+           MOVE 0 TO PriorBalance.
+           OPEN INPUT StockLedgerFile.
+           IF StockLedgerStatus = "00"
+               PERFORM ReadLedgerPara
+               PERFORM ScanLedgerPara UNTIL SLEOF = "Y"
+               CLOSE StockLedgerFile.
+           MOVE "N" TO SLEOF.
+       ReadLedgerPara.
+           READ StockLedgerFile AT END MOVE "Y" TO SLEOF.
+       ScanLedgerPara.
+           IF SLItemCode = MItemCode
+               MOVE "Y" TO SLFound
+               MOVE SLBalance TO PriorBalance.
+           PERFORM ReadLedgerPara.
+       AppendLedgerPara.
+           OPEN EXTEND StockLedgerFile.
+           IF StockLedgerStatus = "35"
+               OPEN OUTPUT StockLedgerFile.
+           MOVE MItemCode TO SLItemCode.
+           MOVE NetQty TO SLRunQty.
+           MOVE NewBalance TO SLBalance.
+           MOVE RunDate8 TO SLRunDate.
+           WRITE StockLedgerRec.
+           CLOSE StockLedgerFile.
