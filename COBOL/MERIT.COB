@@ -0,0 +1,188 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. MeritList.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT StudentExtFile ASSIGN TO DISK
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS EPrnNo
+            FILE STATUS IS StudentExtStatus.
+            SELECT GradeExtFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT WorkFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT SortWork ASSIGN TO DISK.
+            SELECT SortedWork ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+            SELECT MeritRptFile ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD StudentExtFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "StudentExt.dat".
+        01  ExtRec.
+            05  EPrnNo         PIC 9(9).
+            05  EName          PIC A(30).
+            05  ECourse        PIC A(6).
+        FD GradeExtFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "GradeExt.dat".
+            COPY "TRANSCPT.CPY".
+        FD WorkFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "MeritWork.dat".
+        01  WorkRec.
+            05  WPrnNo         PIC 9(9).
+            05  WName          PIC A(30).
+            05  WCourse        PIC A(6).
+            05  WPercent       PIC 999V99.
+            05  WGrade         PIC A.
+        SD  SortWork.
+        01  SortRec.
+            05  SWPrnNo        PIC 9(9).
+            05  SWName         PIC A(30).
+            05  SWCourse       PIC A(6).
+            05  SWPercent      PIC 999V99.
+            05  SWGrade        PIC A.
+        FD SortedWork
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "MeritSorted.dat".
+        01  SortedRec.
+            05  TPrnNo         PIC 9(9).
+            05  TName          PIC A(30).
+            05  TCourse        PIC A(6).
+            05  TPercent       PIC 999V99.
+            05  TGrade         PIC A.
+        FD MeritRptFile
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "MeritRpt.dat".
+        01  RecOut             PIC X(80).
+
+        WORKING-STORAGE SECTION.
+        01  StudentEOF     PIC A VALUE "N".
+        01  StudentExtStatus PIC XX VALUE "00".
+        01  GradeEOF       PIC A VALUE "N".
+        01  SortedEOF      PIC A VALUE "N".
+        01  GradeFound     PIC A VALUE "N".
+        01  FirstRec       PIC A VALUE "Y".
+        01  FoundPercent   PIC 999V99.
+        01  FoundGrade     PIC A.
+        01  SubjTotal      PIC 9(5)V99 VALUE 0.
+        01  SubjCount      PIC 9(3) VALUE 0.
+        01  PositionCtr    PIC 9(4) VALUE 0.
+        01  LastRank       PIC 9(4) VALUE 0.
+        01  PrevPercent    PIC 999V99 VALUE 0.
+        01  Heading1.
+            05  F          PIC X(25) VALUE SPACES.
+            05  F          PIC X(25) VALUE "Merit List - Ranked".
+        01  LineRec        PIC X(80) VALUE ALL "-".
+        01  DetailRec.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(6) VALUE "Rank ".
+            05  RankOut    PIC ZZZ9.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Prn No ".
+            05  PrnOut     PIC 9(9).
+            05  F          PIC X(2) VALUE SPACES.
+            05  NameOut    PIC A(30).
+            05  F          PIC X(2) VALUE SPACES.
+            05  CourseOut  PIC A(6).
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(9) VALUE "Percent ".
+            05  PctOut     PIC ZZ9.99.
+            05  F          PIC X(2) VALUE SPACES.
+            05  F          PIC X(7) VALUE "Grade ".
+            05  GradeOut   PIC A.
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            PERFORM BuildWorkPara.
+            PERFORM SortPara.
+            PERFORM ReportPara.
+            STOP RUN.
+        BuildWorkPara.
+            OPEN INPUT StudentExtFile OUTPUT WorkFile.
+            PERFORM ReadStudentPara.
+            PERFORM MatchPara UNTIL StudentEOF = "Y".
+            CLOSE StudentExtFile WorkFile.
+        ReadStudentPara.
+            READ StudentExtFile AT END MOVE "Y" TO StudentEOF.
+        MatchPara.
+            PERFORM FindGradePara.
+            IF GradeFound = "Y"
+                MOVE EPrnNo TO WPrnNo
+                MOVE EName TO WName
+                MOVE ECourse TO WCourse
+                MOVE FoundPercent TO WPercent
+                MOVE FoundGrade TO WGrade
+                WRITE WorkRec.
+            PERFORM ReadStudentPara.
+        FindGradePara.
+            MOVE "N" TO GradeFound.
+            MOVE 0 TO SubjTotal.
+            MOVE 0 TO SubjCount.
+            OPEN INPUT GradeExtFile.
+            PERFORM ReadGradePara.
+            PERFORM ScanGradePara UNTIL GradeEOF = "Y".
+            CLOSE GradeExtFile.
+            MOVE "N" TO GradeEOF.
+            IF SubjCount > 0
+                MOVE "Y" TO GradeFound
+                COMPUTE FoundPercent = SubjTotal / SubjCount
+                PERFORM AssignGradePara.
+        ReadGradePara.
+            READ GradeExtFile AT END MOVE "Y" TO GradeEOF.
+        ScanGradePara.
+            IF TrPrnNo = EPrnNo
+                COMPUTE SubjTotal = SubjTotal + TrPercent
+                COMPUTE SubjCount = SubjCount + 1.
+            PERFORM ReadGradePara.
+        AssignGradePara.
+            IF FoundPercent > 70 OR FoundPercent = 70
+                MOVE "A" TO FoundGrade
+            ELSE IF FoundPercent > 60 OR FoundPercent = 60
+                MOVE "B" TO FoundGrade
+            ELSE IF FoundPercent > 50 OR FoundPercent = 50
+                MOVE "C" TO FoundGrade
+            ELSE
+                MOVE "F" TO FoundGrade.
+        SortPara.
+            SORT SortWork ON DESCENDING KEY SWPercent
+                USING WorkFile
+                GIVING SortedWork.
+        ReportPara.
+            OPEN INPUT SortedWork OUTPUT MeritRptFile.
+            WRITE RecOut FROM Heading1.
+            WRITE RecOut FROM LineRec.
+            PERFORM ReadSortedPara.
+            PERFORM RankPara UNTIL SortedEOF = "Y".
+            WRITE RecOut FROM LineRec.
+            CLOSE SortedWork MeritRptFile.
+        ReadSortedPara.
+            READ SortedWork AT END MOVE "Y" TO SortedEOF.
+        RankPara.
+            COMPUTE PositionCtr = PositionCtr + 1.
+            IF FirstRec = "Y"
+                MOVE PositionCtr TO LastRank
+                MOVE "N" TO FirstRec
+            ELSE
+                IF TPercent NOT = PrevPercent
+                    MOVE PositionCtr TO LastRank.
+            MOVE TPercent TO PrevPercent.
+            MOVE LastRank TO RankOut.
+            MOVE TPrnNo TO PrnOut.
+            MOVE TName TO NameOut.
+            MOVE TCourse TO CourseOut.
+            MOVE TPercent TO PctOut.
+            MOVE TGrade TO GradeOut.
+            WRITE RecOut FROM DetailRec.
+            PERFORM ReadSortedPara.
