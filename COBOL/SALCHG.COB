@@ -0,0 +1,44 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID. SalChgEntry.
+        AUTHOR. Deepak.
+        INSTALLATION. Kirpa Bhawan.
+        DATE-WRITTEN. 02-02-2007.
+        DATE-COMPILED.
+        SECURITY. General.
+
+        ENVIRONMENT DIVISION.
+        INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+            SELECT FileOut ASSIGN TO DISK
+            ORGANIZATION IS LINE SEQUENTIAL
+            FILE STATUS IS FileStatus1.
+
+        DATA DIVISION.
+        FILE SECTION.
+        FD FileOut
+            LABEL RECORDS ARE STANDARD
+            VALUE OF FILE-ID IS "SalChg.dat".
+            COPY "SALCHG.CPY".
+
+        WORKING-STORAGE SECTION.
+        01  FileStatus1    PIC XX VALUE "00".
+        01  MoreFlag       PIC A VALUE "Y".
+
+        PROCEDURE DIVISION.
+        ControlPara.
+            PERFORM OpenOutPara.
+            PERFORM InputPara UNTIL MoreFlag NOT = "Y".
+            CLOSE FileOut.
+            STOP RUN.
+        OpenOutPara.
+            OPEN EXTEND FileOut.
+            IF FileStatus1 = "35"
+                OPEN OUTPUT FileOut.
+        InputPara.
+            DISPLAY (5, 10) "Enter Emp No. :- ".
+            ACCEPT EmpNoIn.
+            DISPLAY (6, 10) "Enter New Basic Salary :- ".
+            ACCEPT NewBasic.
+            WRITE SalChgRec.
+            DISPLAY (7, 10) "Another Salary Change (Y/N) :- ".
+            ACCEPT MoreFlag.
